@@ -0,0 +1,160 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RUCKSACK-INQUIRY.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT INFILE ASSIGN TO '/uploads/Dec3Input.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT SUSPENSE-FILE ASSIGN TO '/uploads/AocSuspense.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD INFILE.
+    01 INPUT-REC.
+        05 RUCKSACK PIC X(100).
+    FD SUSPENSE-FILE.
+    01 SUSPENSE-REC PIC X(132).
+
+    WORKING-STORAGE SECTION.
+    01 WS-INPUT.
+        05 WS-RUCKSACK PIC X(100).
+    01 WS-WORK.
+        05 WS-CHOICE            PIC 9(1) VALUE 0.
+        05 WS-LOOKUP-LINE       PIC 9(6) VALUE 0.
+        05 WS-LINE-NO           PIC 9(6) VALUE 0.
+        05 WS-EOF               PIC A(1) VALUE ' '.
+        05 WS-FOUND-LINE        PIC A(1) VALUE 'N'.
+        05 WS-COUNT             PIC 9(2) VALUE 0.
+        05 WS-ACTUAL-LENGTH     PIC 9(2) VALUE 0.
+        05 WS-HALF              PIC 9(2) VALUE 0.
+        05 WS-PART1             PIC X(50) VALUE SPACES.
+        05 WS-PART2             PIC X(50) VALUE SPACES.
+        05 WS-PRIORITY          PIC X(1) VALUE SPACES.
+        05 WS-I                 PIC 9(2) VALUE 0.
+        05 WS-SUM               PIC 9(6) VALUE 0.
+        05 WS-FOUND             PIC A(1) VALUE 'N'.
+        05 WS-NOT-FOUND         PIC A(1) VALUE 'N'.
+        05 WS-TABLE.
+            10 WS-TABLE-ENTRIES OCCURS 50 TIMES INDEXED BY IX.
+                15 WS-LETTER PIC X(1).
+    COPY PTYTABLE.
+    COPY FSTATCOM.
+    COPY VALIDCOM.
+PROCEDURE DIVISION.
+    DISPLAY 'RUCKSACK INQUIRY - LOOK UP A SINGLE RECORD'
+    DISPLAY '  1 = LOOK UP BY LINE NUMBER IN Dec3Input.txt'
+    DISPLAY '  2 = KEY IN RUCKSACK CONTENTS DIRECTLY'
+    DISPLAY 'ENTER CHOICE: '
+    ACCEPT WS-CHOICE FROM CONSOLE
+    MOVE 'SUSPENSE-FILE' TO WS-FILE-ID
+    OPEN EXTEND SUSPENSE-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    EVALUATE WS-CHOICE
+        WHEN 1
+            PERFORM 100-LOOKUP-BY-LINE-RTN
+        WHEN 2
+            DISPLAY 'ENTER RUCKSACK CONTENTS: '
+            ACCEPT WS-RUCKSACK FROM CONSOLE
+            MOVE 'Y' TO WS-FOUND-LINE
+        WHEN OTHER
+            DISPLAY '** INVALID CHOICE'
+            MOVE 'N' TO WS-FOUND-LINE
+    END-EVALUATE
+    IF WS-FOUND-LINE EQUAL 'Y'
+        PERFORM 150-CALC-RTN
+        PERFORM 300-DISPLAY-RESULT-RTN
+    END-IF
+    CLOSE SUSPENSE-FILE
+    STOP RUN.
+
+    100-LOOKUP-BY-LINE-RTN.
+        DISPLAY 'ENTER LINE NUMBER TO LOOK UP: '
+        ACCEPT WS-LOOKUP-LINE FROM CONSOLE
+        MOVE 'INFILE' TO WS-FILE-ID
+        OPEN INPUT INFILE
+        PERFORM 900-CHECK-OPEN-STATUS-RTN
+        MOVE 'N' TO WS-FOUND-LINE
+        PERFORM UNTIL WS-EOF EQUAL 'Y' OR WS-FOUND-LINE EQUAL 'Y'
+            READ INFILE INTO WS-INPUT
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+                ADD 1 TO WS-LINE-NO
+                IF WS-LINE-NO EQUAL WS-LOOKUP-LINE
+                    MOVE 'Y' TO WS-FOUND-LINE
+                END-IF
+            END-READ
+            PERFORM 910-CHECK-READ-STATUS-RTN
+        END-PERFORM
+        CLOSE INFILE
+        IF WS-FOUND-LINE NOT EQUAL 'Y'
+            DISPLAY '  ** LINE ' WS-LOOKUP-LINE
+                ' NOT FOUND IN Dec3Input.txt'
+        END-IF.
+
+    150-CALC-RTN.
+        INITIALIZE  WS-COUNT
+                    WS-ACTUAL-LENGTH
+                    WS-PART1
+                    WS-PART2
+                    WS-PRIORITY
+                    WS-TABLE
+                    WS-I
+                    WS-FOUND
+                    WS-NOT-FOUND
+                    WS-SUM
+        INSPECT FUNCTION REVERSE(WS-RUCKSACK) TALLYING WS-COUNT FOR LEADING SPACE
+        SUBTRACT WS-COUNT FROM FUNCTION LENGTH(WS-RUCKSACK) GIVING WS-ACTUAL-LENGTH
+        MOVE WS-RUCKSACK TO WS-VALID-FIELD
+        MOVE WS-ACTUAL-LENGTH TO WS-VALID-LEN
+        MOVE '2' TO WS-VALID-TYPE
+        PERFORM 850-VALIDATE-FIELD-RTN
+        IF WS-VALID-RESULT NOT EQUAL 'Y'
+            DISPLAY '  ** INVALID CHARACTERS IN RUCKSACK'
+            STRING 'RUCKSACK INQUIRY - INVALID CHARACTERS KEYED IN'
+                DELIMITED BY SIZE
+                INTO WS-SUSP-MSG
+            PERFORM 860-WRITE-SUSPENSE-RTN
+            MOVE 'N' TO WS-FOUND-LINE
+        ELSE
+            IF FUNCTION MOD(WS-ACTUAL-LENGTH, 2) NOT EQUAL 0
+                DISPLAY '  ** ODD RUCKSACK LENGTH: ' WS-ACTUAL-LENGTH
+                    ' - CANNOT SPLIT INTO COMPARTMENTS'
+                MOVE 'N' TO WS-FOUND-LINE
+            ELSE
+                COMPUTE WS-HALF = WS-ACTUAL-LENGTH / 2
+                MOVE WS-RUCKSACK(1:WS-HALF) TO WS-PART1
+                MOVE WS-RUCKSACK(WS-HALF + 1:) TO WS-PART2
+                MOVE WS-RUCKSACK(WS-HALF + 1:) TO WS-TABLE
+                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = 50
+                    IF WS-PART1(WS-I:1) NOT EQUAL SPACES AND WS-FOUND NOT EQUAL 'Y'
+                        SET IX TO 1
+                        SEARCH WS-TABLE-ENTRIES
+                        AT END
+                        MOVE 'Y' TO WS-NOT-FOUND
+                        WHEN WS-LETTER(IX) = WS-PART1(WS-I:1)
+                        MOVE WS-PART1(WS-I:1) TO WS-PRIORITY
+                        PERFORM 200-GET-PTY
+                        MOVE 'Y' TO WS-FOUND
+                        END-SEARCH
+                    END-IF
+                END-PERFORM
+            END-IF
+        END-IF.
+
+    300-DISPLAY-RESULT-RTN.
+        IF WS-FOUND EQUAL 'Y'
+            DISPLAY 'RUCKSACK: ' WS-RUCKSACK(1:WS-ACTUAL-LENGTH)
+            DISPLAY '  COMPARTMENT 1: ' WS-PART1(1:WS-HALF)
+            DISPLAY '  COMPARTMENT 2: ' WS-PART2(1:WS-HALF)
+            DISPLAY '  COMMON ITEM: ' WS-PRIORITY
+            DISPLAY '  PRIORITY: ' WS-SUM
+        ELSE
+            IF WS-NOT-FOUND EQUAL 'Y'
+                DISPLAY '  ** NO COMMON ITEM FOUND BETWEEN COMPARTMENTS'
+            END-IF
+        END-IF.
+    COPY PTYGETRTN.
+    COPY FSTATRTN.
+    COPY VALIDRTN.
