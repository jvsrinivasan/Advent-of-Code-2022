@@ -0,0 +1,102 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECORD-MAINTENANCE.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT REJECT-FILE ASSIGN TO WS-REJECT-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT CORRECTION-FILE ASSIGN TO WS-CORR-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD REJECT-FILE.
+    01 REJECT-REC PIC X(80).
+    FD CORRECTION-FILE.
+    01 CORRECTION-REC PIC X(100).
+
+    WORKING-STORAGE SECTION.
+    01 WS-REJECT-PATH      PIC X(40) VALUE SPACES.
+    01 WS-CORR-PATH        PIC X(40) VALUE SPACES.
+    01 WS-CHOICE           PIC 9(1) VALUE 0.
+    01 WS-SEQ              PIC 9(3) VALUE 0.
+    01 WS-PICK             PIC 9(3) VALUE 0.
+    01 WS-CORRECTED-VALUE  PIC X(100) VALUE SPACES.
+    01 WS-EOF              PIC A(1) VALUE ' '.
+    01 WS-DONE             PIC A(1) VALUE 'N'.
+    COPY FSTATCOM.
+PROCEDURE DIVISION.
+    DISPLAY 'RECORD MAINTENANCE - CORRECT AND RE-FEED REJECTED RECORDS'
+    DISPLAY '  1 = ROCK-PAPER-SCISSORS INVALID ROUNDS (Dec2Rejects.txt)'
+    DISPLAY '  2 = RUCKSACK PART ONE EXCEPTIONS (Dec3Exceptions.txt)'
+    DISPLAY 'ENTER CHOICE: '
+    ACCEPT WS-CHOICE FROM CONSOLE
+    EVALUATE WS-CHOICE
+        WHEN 1
+            MOVE '/uploads/Dec2Rejects.txt' TO WS-REJECT-PATH
+            MOVE '/uploads/Dec2Corrections.txt' TO WS-CORR-PATH
+        WHEN 2
+            MOVE '/uploads/Dec3Exceptions.txt' TO WS-REJECT-PATH
+            MOVE '/uploads/Dec3Corrections.txt' TO WS-CORR-PATH
+        WHEN OTHER
+            DISPLAY '** INVALID CHOICE'
+            STOP RUN
+    END-EVALUATE
+    PERFORM 100-LIST-REJECTS-RTN
+    PERFORM 200-CORRECT-LOOP-RTN
+    STOP RUN.
+
+    100-LIST-REJECTS-RTN.
+        MOVE 'REJECT-FILE' TO WS-FILE-ID
+        OPEN INPUT REJECT-FILE
+        IF WS-FILE-STATUS = '35'
+            DISPLAY '  NO REJECTS/EXCEPTIONS ON FILE TO LIST.'
+        ELSE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            PERFORM UNTIL WS-EOF = 'Y'
+                READ REJECT-FILE
+                AT END MOVE 'Y' TO WS-EOF
+                NOT AT END
+                    ADD 1 TO WS-SEQ
+                    DISPLAY WS-SEQ ': ' REJECT-REC
+                END-READ
+                PERFORM 910-CHECK-READ-STATUS-RTN
+            END-PERFORM
+            CLOSE REJECT-FILE
+        END-IF.
+
+    200-CORRECT-LOOP-RTN.
+        PERFORM UNTIL WS-DONE = 'Y'
+            DISPLAY 'ENTER LINE NUMBER TO CORRECT (0 TO FINISH): '
+            ACCEPT WS-PICK FROM CONSOLE
+            IF WS-PICK = 0
+                MOVE 'Y' TO WS-DONE
+            ELSE
+                PERFORM 210-SHOW-FORMAT-RTN
+                ACCEPT WS-CORRECTED-VALUE FROM CONSOLE
+                PERFORM 300-WRITE-CORRECTION-RTN
+            END-IF
+        END-PERFORM.
+
+    210-SHOW-FORMAT-RTN.
+        IF WS-CHOICE = 1
+            DISPLAY 'ENTER CORRECTED VALUE IN POSITIONAL FORMAT'
+                ' (AS SHOWN IN COLS 1-13 OF THE REJECT LINE ABOVE):'
+            DISPLAY '  COLS 1-3 = ROUND, COL 4 = SPACE,'
+            DISPLAY '  COLS 5-8 = MATCH-ID (SPACES IF NOT BRACKETED),'
+            DISPLAY '  COL 9 = SPACE, COLS 10-13 = PLAYER-ID'
+                ' (SPACES IF NOT BRACKETED): '
+        ELSE
+            DISPLAY 'ENTER CORRECTED VALUE TO RE-FEED: '
+        END-IF.
+
+    300-WRITE-CORRECTION-RTN.
+        MOVE 'CORRECTION-FILE' TO WS-FILE-ID
+        OPEN EXTEND CORRECTION-FILE
+        PERFORM 900-CHECK-OPEN-STATUS-RTN
+        MOVE WS-CORRECTED-VALUE TO CORRECTION-REC
+        WRITE CORRECTION-REC
+        CLOSE CORRECTION-FILE
+        DISPLAY '  CORRECTION QUEUED FOR RE-FEED.'.
+    COPY FSTATRTN.
