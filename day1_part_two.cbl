@@ -4,53 +4,261 @@ ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
         SELECT INFILE ASSIGN TO '/uploads/Dec1Input.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT LOG-FILE ASSIGN TO '/uploads/AocRunLog.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT MASTER-FILE ASSIGN TO '/uploads/Dec1ElfMaster.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MASTER-KEY
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT SUSPENSE-FILE ASSIGN TO '/uploads/AocSuspense.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
 DATA DIVISION.
     FILE SECTION.
     FD INFILE.
     01 INPUT-REC.
         05 CALORIES PIC X(6).
-        
+    FD LOG-FILE.
+    01 LOG-REC PIC X(132).
+    FD MASTER-FILE.
+    01 MASTER-REC.
+        05 MASTER-KEY.
+            10 MASTER-ELF-NO    PIC 9(4).
+            10 MASTER-RUN-DATE  PIC 9(8).
+        05 MASTER-CALORIES      PIC 9(8).
+    FD SUSPENSE-FILE.
+    01 SUSPENSE-REC PIC X(132).
+
     WORKING-STORAGE SECTION.
     01 WS-INPUT.
-        05 WS-CALORIES PIC X(6). 
+        05 WS-CALORIES PIC X(6).
     01 WS-WORK.
-        05 WS-EOF              PIC A(1). 
+        05 WS-EOF              PIC A(1).
         05 WS-SUM              PIC 9(6) VALUE 0.
-        05 WS-HIGHEST1         PIC 9(6) VALUE 0.
-        05 WS-HIGHEST2         PIC 9(6) VALUE 0.
-        05 WS-HIGHEST3         PIC 9(6) VALUE 0.
         05 WS-TOTAL            PIC 9(6) VALUE 0.
-        05 WS-CALORIES-N       PIC 9(6). 
+        05 WS-CALORIES-N       PIC 9(6).
+        05 WS-CANDIDATE        PIC 9(6).
+        05 WS-GROUP-NO         PIC 9(4) VALUE 0.
+        05 WS-REJECT-COUNT     PIC 9(4) VALUE 0.
+        05 WS-GRAND-TOTAL      PIC 9(8) VALUE 0.
+        05 WS-AVERAGE          PIC 9(8)V99 VALUE 0.
+        05 WS-RECORD-COUNT     PIC 9(6) VALUE 0.
+        05 WS-TODAY            PIC 9(8) VALUE 0.
+    01 WS-TOP-N-PARM.
+        05 WS-TOP-N            PIC 9(2) VALUE 0.
+    01 WS-RANK-TABLE.
+        05 WS-HIGHEST-TABLE    PIC 9(6) OCCURS 50 TIMES VALUE 0.
+    01 WS-RANK-WORK.
+        05 WS-IX               PIC 9(2) VALUE 0.
+        05 WS-J                PIC 9(2) VALUE 0.
+        05 WS-PLACED           PIC A(1) VALUE 'N'.
+    01 WS-ALL-TOTALS-TABLE.
+        05 WS-ALL-TOTALS       PIC 9(6) OCCURS 9999 TIMES VALUE 0.
+    01 WS-STATS-WORK.
+        05 WS-SIX              PIC 9(4) VALUE 0.
+        05 WS-SORT-TEMP        PIC 9(6) VALUE 0.
+        05 WS-SORT-SWAPPED     PIC A(1) VALUE 'N'.
+        05 WS-MIN-TOTAL        PIC 9(6) VALUE 0.
+        05 WS-MAX-TOTAL        PIC 9(6) VALUE 0.
+        05 WS-Q1-IDX           PIC 9(4) VALUE 0.
+        05 WS-Q2-IDX           PIC 9(4) VALUE 0.
+        05 WS-Q3-IDX           PIC 9(4) VALUE 0.
+        05 WS-Q1-TOTAL         PIC 9(6) VALUE 0.
+        05 WS-Q2-TOTAL         PIC 9(6) VALUE 0.
+        05 WS-Q3-TOTAL         PIC 9(6) VALUE 0.
+    01 WS-ALERT-PARMS.
+        05 WS-ALERT-HIGH       PIC 9(8) VALUE 0.
+        05 WS-ALERT-LOW        PIC 9(8) VALUE 0.
+    COPY FSTATCOM.
+    COPY LOGCOM.
+    COPY VALIDCOM.
 PROCEDURE DIVISION.
+    MOVE 'LOG-FILE' TO WS-FILE-ID
+    OPEN EXTEND LOG-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'HELLO-WORLD RUN STARTED' TO WS-LOG-MSG
+    PERFORM 950-WRITE-LOG-RTN
+    MOVE 'SUSPENSE-FILE' TO WS-FILE-ID
+    OPEN EXTEND SUSPENSE-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    PERFORM 060-OPEN-MASTER-RTN
+    DISPLAY 'ENTER NUMBER OF TOP TOTALS TO RANK (DEFAULT 3): '
+    ACCEPT WS-TOP-N-PARM FROM SYSIN
+    IF WS-TOP-N = 0 OR WS-TOP-N > 50
+        MOVE 3 TO WS-TOP-N
+    END-IF
+    DISPLAY 'ENTER HIGH ALERT THRESHOLD FOR TOP-N TOTAL (0 = NONE): '
+    ACCEPT WS-ALERT-HIGH FROM SYSIN
+    DISPLAY 'ENTER LOW ALERT THRESHOLD FOR TOP-N TOTAL (0 = NONE): '
+    ACCEPT WS-ALERT-LOW FROM SYSIN
+    MOVE 'INFILE' TO WS-FILE-ID
     OPEN INPUT INFILE.
+        PERFORM 900-CHECK-OPEN-STATUS-RTN
+        DISPLAY 'GROUP DETAIL LISTING:'
         PERFORM UNTIL WS-EOF = 'Y'
             READ INFILE INTO WS-INPUT
             AT END MOVE 'Y' TO WS-EOF
-            NOT AT END 
+            NOT AT END
+            ADD 1 TO WS-RECORD-COUNT
             PERFORM 100-CALC-RTN
             END-READ
+            PERFORM 910-CHECK-READ-STATUS-RTN
         END-PERFORM
         CLOSE INFILE
-        COMPUTE WS-TOTAL = WS-HIGHEST1 + WS-HIGHEST2 + WS-HIGHEST3
+        PERFORM 200-SUM-TOP-N-RTN
+        IF WS-GROUP-NO > 0
+            COMPUTE WS-AVERAGE = WS-GRAND-TOTAL / WS-GROUP-NO
+            PERFORM 500-STATS-RTN
+        END-IF
+        PERFORM 550-CHECK-ALERT-RTN
+        DISPLAY 'TOP ' WS-TOP-N ' TOTALS RANKED: '
+        PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-TOP-N
+            DISPLAY '  RANK ' WS-IX ': ' WS-HIGHEST-TABLE(WS-IX)
+        END-PERFORM
+        DISPLAY 'SINGLE HIGHEST CALORIE COUNT: ' WS-HIGHEST-TABLE(1)
+        DISPLAY 'SUM OF TOP ' WS-TOP-N ' CALORIE COUNTS: ' WS-TOTAL
         DISPLAY 'MOST CALORIES: ' WS-TOTAL
-        STOP RUN. 
+        DISPLAY 'TOTAL CALORIES ACROSS ALL GROUPS: ' WS-GRAND-TOTAL
+        DISPLAY 'AVERAGE CALORIES PER GROUP: ' WS-AVERAGE
+        DISPLAY 'STATISTICAL BREAKDOWN OF ALL GROUP TOTALS:'
+        DISPLAY '  MINIMUM: ' WS-MIN-TOTAL
+        DISPLAY '  FIRST QUARTILE (Q1): ' WS-Q1-TOTAL
+        DISPLAY '  MEDIAN (Q2): ' WS-Q2-TOTAL
+        DISPLAY '  THIRD QUARTILE (Q3): ' WS-Q3-TOTAL
+        DISPLAY '  MAXIMUM: ' WS-MAX-TOTAL
+        DISPLAY 'RECORDS REJECTED (NON-NUMERIC): ' WS-REJECT-COUNT
+        DISPLAY 'CONTROL TOTALS -- RECORDS READ: ' WS-RECORD-COUNT
+            ' GROUPS COUNTED: ' WS-GROUP-NO
+        DISPLAY WS-RECORD-COUNT ' RECORDS PROCESSED, '
+            WS-REJECT-COUNT ' REJECTED'
+        STRING 'HELLO-WORLD RUN COMPLETED - GRAND TOTAL: ' DELIMITED BY SIZE
+            WS-GRAND-TOTAL DELIMITED BY SIZE
+            INTO WS-LOG-MSG
+        PERFORM 950-WRITE-LOG-RTN
+        CLOSE LOG-FILE
+        CLOSE MASTER-FILE
+        CLOSE SUSPENSE-FILE
+        STOP RUN.
+    060-OPEN-MASTER-RTN.
+        MOVE 'MASTER-FILE' TO WS-FILE-ID
+        OPEN I-O MASTER-FILE
+        IF WS-FILE-STATUS = '35'
+            OPEN OUTPUT MASTER-FILE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            CLOSE MASTER-FILE
+            OPEN I-O MASTER-FILE
+        END-IF
+        PERFORM 900-CHECK-OPEN-STATUS-RTN.
     100-CALC-RTN.
         IF WS-CALORIES NOT EQUAL SPACES
-            INITIALIZE WS-CALORIES-N
-            MOVE WS-CALORIES TO WS-CALORIES-N
-            COMPUTE WS-SUM = WS-SUM + WS-CALORIES-N
-        ELSE
-            IF WS-SUM > WS-HIGHEST1
-                MOVE WS-SUM TO WS-HIGHEST1
-            ELSE 
-                IF WS-SUM > WS-HIGHEST2
-                    MOVE WS-SUM TO WS-HIGHEST2
-                ELSE
-                    IF WS-SUM > WS-HIGHEST3
-                        MOVE WS-SUM TO WS-HIGHEST3
-                    END-IF
-                END-IF
+            MOVE WS-CALORIES TO WS-VALID-FIELD
+            COMPUTE WS-VALID-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CALORIES))
+            MOVE '1' TO WS-VALID-TYPE
+            PERFORM 850-VALIDATE-FIELD-RTN
+            IF WS-VALID-RESULT EQUAL 'Y'
+                INITIALIZE WS-CALORIES-N
+                MOVE WS-CALORIES TO WS-CALORIES-N
+                COMPUTE WS-SUM = WS-SUM + WS-CALORIES-N
+            ELSE
+                ADD 1 TO WS-REJECT-COUNT
+                DISPLAY '  ** REJECTED NON-NUMERIC CALORIES: ' WS-CALORIES
+                STRING 'HELLO-WORLD - NON-NUMERIC CALORIES REJECTED: '
+                    DELIMITED BY SIZE
+                    WS-CALORIES DELIMITED BY SIZE
+                    INTO WS-SUSP-MSG
+                PERFORM 860-WRITE-SUSPENSE-RTN
             END-IF
+        ELSE
+            ADD 1 TO WS-GROUP-NO
+            ADD WS-SUM TO WS-GRAND-TOTAL
+            MOVE WS-SUM TO WS-ALL-TOTALS(WS-GROUP-NO)
+            PERFORM 150-RANK-RTN
+            PERFORM 160-WRITE-MASTER-RTN
+            DISPLAY '  GROUP ' WS-GROUP-NO ': ' WS-SUM
+                ' RUNNING HIGHEST: ' WS-HIGHEST-TABLE(1)
             INITIALIZE WS-SUM
-        END-IF. 
+        END-IF.
+
+    160-WRITE-MASTER-RTN.
+        MOVE WS-GROUP-NO TO MASTER-ELF-NO
+        MOVE WS-TODAY TO MASTER-RUN-DATE
+        MOVE WS-SUM TO MASTER-CALORIES
+        WRITE MASTER-REC
+            INVALID KEY
+                REWRITE MASTER-REC
+                    INVALID KEY
+                    DISPLAY '** MASTER FILE WRITE FAILED FOR ELF '
+                        WS-GROUP-NO
+                END-REWRITE
+        END-WRITE.
+    150-RANK-RTN.
+        MOVE WS-SUM TO WS-CANDIDATE
+        MOVE 'N' TO WS-PLACED
+        PERFORM VARYING WS-IX FROM 1 BY 1
+            UNTIL WS-IX > WS-TOP-N OR WS-PLACED = 'Y'
+            IF WS-CANDIDATE > WS-HIGHEST-TABLE(WS-IX)
+                PERFORM VARYING WS-J FROM WS-TOP-N BY -1
+                    UNTIL WS-J = WS-IX
+                    MOVE WS-HIGHEST-TABLE(WS-J - 1) TO WS-HIGHEST-TABLE(WS-J)
+                END-PERFORM
+                MOVE WS-CANDIDATE TO WS-HIGHEST-TABLE(WS-IX)
+                MOVE 'Y' TO WS-PLACED
+            END-IF
+        END-PERFORM.
+    200-SUM-TOP-N-RTN.
+        INITIALIZE WS-TOTAL
+        PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-TOP-N
+            COMPUTE WS-TOTAL = WS-TOTAL + WS-HIGHEST-TABLE(WS-IX)
+        END-PERFORM.
+    500-STATS-RTN.
+        PERFORM 510-SORT-TOTALS-RTN
+        MOVE WS-ALL-TOTALS(1) TO WS-MIN-TOTAL
+        MOVE WS-ALL-TOTALS(WS-GROUP-NO) TO WS-MAX-TOTAL
+        PERFORM 520-CALC-QUARTILES-RTN.
+    510-SORT-TOTALS-RTN.
+        MOVE 'Y' TO WS-SORT-SWAPPED
+        PERFORM UNTIL WS-SORT-SWAPPED = 'N'
+            MOVE 'N' TO WS-SORT-SWAPPED
+            PERFORM VARYING WS-SIX FROM 1 BY 1
+                UNTIL WS-SIX > WS-GROUP-NO - 1
+                IF WS-ALL-TOTALS(WS-SIX) > WS-ALL-TOTALS(WS-SIX + 1)
+                    MOVE WS-ALL-TOTALS(WS-SIX) TO WS-SORT-TEMP
+                    MOVE WS-ALL-TOTALS(WS-SIX + 1) TO WS-ALL-TOTALS(WS-SIX)
+                    MOVE WS-SORT-TEMP TO WS-ALL-TOTALS(WS-SIX + 1)
+                    MOVE 'Y' TO WS-SORT-SWAPPED
+                END-IF
+            END-PERFORM
+        END-PERFORM.
+    520-CALC-QUARTILES-RTN.
+        COMPUTE WS-Q1-IDX = ((WS-GROUP-NO * 25) + 99) / 100
+        COMPUTE WS-Q2-IDX = ((WS-GROUP-NO * 50) + 99) / 100
+        COMPUTE WS-Q3-IDX = ((WS-GROUP-NO * 75) + 99) / 100
+        IF WS-Q1-IDX < 1
+            MOVE 1 TO WS-Q1-IDX
+        END-IF
+        IF WS-Q2-IDX < 1
+            MOVE 1 TO WS-Q2-IDX
+        END-IF
+        IF WS-Q3-IDX < 1
+            MOVE 1 TO WS-Q3-IDX
+        END-IF
+        MOVE WS-ALL-TOTALS(WS-Q1-IDX) TO WS-Q1-TOTAL
+        MOVE WS-ALL-TOTALS(WS-Q2-IDX) TO WS-Q2-TOTAL
+        MOVE WS-ALL-TOTALS(WS-Q3-IDX) TO WS-Q3-TOTAL.
+    550-CHECK-ALERT-RTN.
+        IF WS-ALERT-HIGH > 0 AND WS-TOTAL > WS-ALERT-HIGH
+            DISPLAY '** ALERT ** TOP-' WS-TOP-N ' TOTAL ' WS-TOTAL
+                ' EXCEEDS HIGH THRESHOLD OF ' WS-ALERT-HIGH
+        END-IF
+        IF WS-ALERT-LOW > 0 AND WS-TOTAL < WS-ALERT-LOW
+            DISPLAY '** ALERT ** TOP-' WS-TOP-N ' TOTAL ' WS-TOTAL
+                ' IS BELOW LOW THRESHOLD OF ' WS-ALERT-LOW
+        END-IF.
+    COPY FSTATRTN.
+    COPY LOGRTN.
+    COPY VALIDRTN.
