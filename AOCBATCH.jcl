@@ -0,0 +1,55 @@
+//AOCBATCH JOB (ACCTNO),'AOC BATCH SUITE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* VALIDATES THE DAY1/DAY2/DAY3/DAY8 INPUT UPLOADS, THEN RUNS    *
+//* THE PUZZLE SUITE PLUS THE DAILY OPERATIONS SUMMARY AS ONE     *
+//* CONDITIONED JOB STREAM.  EACH STEP IS SKIPPED IF ANY PRIOR    *
+//* STEP ENDED WITH A CONDITION CODE OF 4 OR HIGHER.              *
+//*--------------------------------------------------------------*
+//JOBLIB   DD DISP=SHR,DSN=AOC.PROD.LOADLIB
+//*
+//STEP005  EXEC PGM=INTAKE-CHECK
+//STEPLIB  DD DISP=SHR,DSN=AOC.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//* STEP010 SYSIN CARDS: TOP-N TO RANK, HIGH ALERT, LOW ALERT     *
+//* (0 ON ANY CARD TAKES THAT PARAMETER'S BUILT-IN DEFAULT)       *
+//STEP010  EXEC PGM=HELLO-WORLD,COND=(4,LT,STEP005)
+//STEPLIB  DD DISP=SHR,DSN=AOC.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+03
+00000000
+00000000
+/*
+//*
+//* STEP020 SYSIN CARDS: HIGH ALERT, LOW ALERT THRESHOLD          *
+//STEP020  EXEC PGM=ROCK-PAPER-SCISSORS,COND=(4,LT,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=AOC.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+00000000
+00000000
+/*
+//*
+//STEP030  EXEC PGM=RUCKSACK,COND=(4,LT,STEP020)
+//STEPLIB  DD DISP=SHR,DSN=AOC.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP040  EXEC PGM=RUCKSACK2,COND=(4,LT,STEP030)
+//STEPLIB  DD DISP=SHR,DSN=AOC.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP050  EXEC PGM=TREE-HOUSE,COND=(4,LT,STEP040)
+//STEPLIB  DD DISP=SHR,DSN=AOC.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//STEP060  EXEC PGM=DAILY-SUMMARY,COND=(4,LT,STEP050)
+//STEPLIB  DD DISP=SHR,DSN=AOC.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
