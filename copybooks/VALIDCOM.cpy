@@ -0,0 +1,7 @@
+01 WS-VALID-FIELD PIC X(250) VALUE SPACES.
+01 WS-VALID-LEN    PIC 9(3)  VALUE 1.
+01 WS-VALID-TYPE   PIC X(1)  VALUE SPACES.
+    88 WS-VALID-TYPE-NUMERIC VALUE '1'.
+    88 WS-VALID-TYPE-ALPHA   VALUE '2'.
+01 WS-VALID-RESULT PIC A(1) VALUE 'Y'.
+01 WS-SUSP-MSG      PIC X(132) VALUE SPACES.
