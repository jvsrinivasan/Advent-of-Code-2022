@@ -0,0 +1,2 @@
+    01 WS-LOG-MSG PIC X(100) VALUE SPACES.
+    01 WS-LOG-TS  PIC X(21).
