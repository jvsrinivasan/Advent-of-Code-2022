@@ -0,0 +1,10 @@
+    950-WRITE-LOG-RTN.
+        MOVE FUNCTION CURRENT-DATE TO WS-LOG-TS
+        MOVE SPACES TO LOG-REC
+        STRING WS-LOG-TS(1:8) DELIMITED BY SIZE
+            '-' DELIMITED BY SIZE
+            WS-LOG-TS(9:6) DELIMITED BY SIZE
+            ' ' DELIMITED BY SIZE
+            WS-LOG-MSG DELIMITED BY SIZE
+            INTO LOG-REC
+        WRITE LOG-REC.
