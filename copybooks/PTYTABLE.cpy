@@ -0,0 +1,7 @@
+    01 WS-PTY-LOOKUP.
+        05 WS-PTY-LOOKUP-VALUE PIC X(52) VALUE
+            'abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+        05 WS-PTY-LOOKUP-TABLE REDEFINES WS-PTY-LOOKUP-VALUE.
+            10 WS-PTY-ENTRY PIC X(1) OCCURS 52 TIMES INDEXED BY PTX.
+    01 WS-PTY-HISTOGRAM.
+        05 WS-PTY-HIST-COUNT PIC 9(6) OCCURS 52 TIMES VALUE 0.
