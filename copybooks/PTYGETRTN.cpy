@@ -0,0 +1,16 @@
+    200-GET-PTY.
+        SET PTX TO 1
+        SEARCH WS-PTY-ENTRY
+            AT END
+                DISPLAY 'Invalid Letter' WS-PRIORITY
+            WHEN WS-PTY-ENTRY(PTX) = WS-PRIORITY
+                COMPUTE WS-SUM = WS-SUM + PTX
+                ADD 1 TO WS-PTY-HIST-COUNT(PTX)
+        END-SEARCH.
+    250-PRINT-HISTOGRAM-RTN.
+        DISPLAY 'PRIORITY FREQUENCY HISTOGRAM:'
+        PERFORM VARYING PTX FROM 1 BY 1 UNTIL PTX > 52
+            IF WS-PTY-HIST-COUNT(PTX) > 0
+                DISPLAY '  PRIORITY ' PTX ': ' WS-PTY-HIST-COUNT(PTX)
+            END-IF
+        END-PERFORM.
