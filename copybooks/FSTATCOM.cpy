@@ -0,0 +1,2 @@
+    01 WS-FILE-STATUS PIC X(2) VALUE '00'.
+    01 WS-FILE-ID     PIC X(20) VALUE SPACES.
