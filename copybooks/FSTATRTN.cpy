@@ -0,0 +1,14 @@
+    900-CHECK-OPEN-STATUS-RTN.
+        IF WS-FILE-STATUS NOT EQUAL '00'
+            DISPLAY '** OPEN FAILED ON ' WS-FILE-ID
+                ' - FILE STATUS: ' WS-FILE-STATUS
+            MOVE 8 TO RETURN-CODE
+            STOP RUN
+        END-IF.
+    910-CHECK-READ-STATUS-RTN.
+        IF WS-FILE-STATUS NOT EQUAL '00' AND WS-FILE-STATUS NOT EQUAL '10'
+            DISPLAY '** READ FAILED ON ' WS-FILE-ID
+                ' - FILE STATUS: ' WS-FILE-STATUS
+            MOVE 8 TO RETURN-CODE
+            STOP RUN
+        END-IF.
