@@ -0,0 +1,18 @@
+850-VALIDATE-FIELD-RTN.
+    MOVE 'Y' TO WS-VALID-RESULT
+    IF WS-VALID-LEN < 1 OR WS-VALID-LEN > 250
+        MOVE 1 TO WS-VALID-LEN
+    END-IF
+    IF WS-VALID-TYPE-NUMERIC
+        IF WS-VALID-FIELD(1:WS-VALID-LEN) NOT NUMERIC
+            MOVE 'N' TO WS-VALID-RESULT
+        END-IF
+    END-IF
+    IF WS-VALID-TYPE-ALPHA
+        IF WS-VALID-FIELD(1:WS-VALID-LEN) NOT ALPHABETIC
+            MOVE 'N' TO WS-VALID-RESULT
+        END-IF
+    END-IF.
+860-WRITE-SUSPENSE-RTN.
+    MOVE WS-SUSP-MSG TO SUSPENSE-REC
+    WRITE SUSPENSE-REC.
