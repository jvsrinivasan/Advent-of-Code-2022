@@ -1,16 +1,32 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. RUCKSACK.
+PROGRAM-ID. RUCKSACK2.
 ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
         SELECT INFILE ASSIGN TO '/uploads/Dec3Input.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT LOG-FILE ASSIGN TO '/uploads/AocRunLog.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT EXTRACT-FILE ASSIGN TO '/uploads/Dec3Extract2.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT SUSPENSE-FILE ASSIGN TO '/uploads/AocSuspense.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
 DATA DIVISION.
     FILE SECTION.
     FD INFILE.
     01 INPUT-REC.
         05 RUCKSACK PIC X(50).
-        
+    FD LOG-FILE.
+    01 LOG-REC PIC X(132).
+    FD EXTRACT-FILE.
+    01 EXTRACT-REC                 PIC X(80).
+    FD SUSPENSE-FILE.
+    01 SUSPENSE-REC PIC X(132).
+
     WORKING-STORAGE SECTION.
     01 WS-INPUT.
         05 WS-RUCKSACK PIC X(50). 
@@ -24,40 +40,140 @@ DATA DIVISION.
         05 WS-PRIORITY          PIC X(1).
         05 WS-I                 PIC 9(2) VALUE 0.
         05 WS-READ              PIC 9(1) VALUE 0.
+        05 WS-TOTAL-RECORDS     PIC 9(6) VALUE 0.
+        05 WS-REMAINDER         PIC 9(6) VALUE 0.
+        05 WS-INCOMPLETE-START  PIC 9(6) VALUE 0.
+        05 WS-GROUP-NO          PIC 9(6) VALUE 0.
+        05 WS-EXTRACT-PRIORITY  PIC 9(2) VALUE 0.
+        05 WS-INVALID-MEMBER-COUNT PIC 9(6) VALUE 0.
+        05 WS-NO-BADGE-COUNT    PIC 9(6) VALUE 0.
+        05 WS-TOTAL-REJECTS     PIC 9(6) VALUE 0.
+        05 WS-GROUP-HAS-BAD-MEMBER PIC A(1) VALUE 'N'.
         05 WS-TABLE1.
             10 WS-TABLE1-ENTRIES OCCURS 50 TIMES INDEXED BY IX1.
                 15 WS-LETTER1 PIC X(1).
         05 WS-TABLE2.
             10 WS-TABLE2-ENTRIES OCCURS 50 TIMES INDEXED BY IX2.
                 15 WS-LETTER2 PIC X(1).
+    COPY PTYTABLE.
+    COPY FSTATCOM.
+    COPY LOGCOM.
+    COPY VALIDCOM.
 PROCEDURE DIVISION.
+    MOVE 'LOG-FILE' TO WS-FILE-ID
+    OPEN EXTEND LOG-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'RUCKSACK PART TWO RUN STARTED' TO WS-LOG-MSG
+    PERFORM 950-WRITE-LOG-RTN
+    MOVE 'SUSPENSE-FILE' TO WS-FILE-ID
+    OPEN EXTEND SUSPENSE-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    PERFORM 050-COUNT-RECORDS-RTN
+    COMPUTE WS-REMAINDER = FUNCTION MOD(WS-TOTAL-RECORDS, 3)
+    IF WS-REMAINDER NOT EQUAL 0
+        COMPUTE WS-INCOMPLETE-START =
+            WS-TOTAL-RECORDS - WS-REMAINDER + 1
+        DISPLAY '  ** WARNING - Dec3Input.txt RECORD COUNT '
+            WS-TOTAL-RECORDS ' IS NOT A MULTIPLE OF 3'
+        DISPLAY '  ** INCOMPLETE TRAILING GROUP STARTS AT LINE '
+            WS-INCOMPLETE-START
+    END-IF
+    MOVE 'EXTRACT-FILE' TO WS-FILE-ID
+    OPEN OUTPUT EXTRACT-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'GROUP_NO,COMMON_ITEM,PRIORITY' TO EXTRACT-REC
+    WRITE EXTRACT-REC
+    MOVE 'INFILE' TO WS-FILE-ID
     OPEN INPUT INFILE.
+        PERFORM 900-CHECK-OPEN-STATUS-RTN
+        MOVE SPACES TO WS-EOF
         PERFORM UNTIL WS-EOF = 'Y'
             READ INFILE INTO WS-INPUT
             AT END MOVE 'Y' TO WS-EOF
-            NOT AT END 
+            NOT AT END
             PERFORM 100-CALC-RTN
             END-READ
+            PERFORM 910-CHECK-READ-STATUS-RTN
         END-PERFORM
         CLOSE INFILE
+        CLOSE EXTRACT-FILE
+        CLOSE SUSPENSE-FILE
         DISPLAY 'TOTAL SCORE: ' WS-SUM
-        STOP RUN. 
+        COMPUTE WS-TOTAL-REJECTS =
+            WS-INVALID-MEMBER-COUNT + WS-NO-BADGE-COUNT
+        DISPLAY WS-TOTAL-RECORDS ' RECORDS PROCESSED, '
+            WS-TOTAL-REJECTS ' REJECTED'
+        PERFORM 250-PRINT-HISTOGRAM-RTN
+        STRING 'RUCKSACK PART TWO RUN COMPLETED - TOTAL SCORE: '
+            DELIMITED BY SIZE
+            WS-SUM DELIMITED BY SIZE
+            INTO WS-LOG-MSG
+        PERFORM 950-WRITE-LOG-RTN
+        CLOSE LOG-FILE
+        STOP RUN.
+    050-COUNT-RECORDS-RTN.
+        MOVE 'INFILE' TO WS-FILE-ID
+        OPEN INPUT INFILE
+        PERFORM 900-CHECK-OPEN-STATUS-RTN
+        PERFORM UNTIL WS-EOF = 'Y'
+            READ INFILE INTO WS-INPUT
+            AT END MOVE 'Y' TO WS-EOF
+            NOT AT END
+            ADD 1 TO WS-TOTAL-RECORDS
+            END-READ
+            PERFORM 910-CHECK-READ-STATUS-RTN
+        END-PERFORM
+        CLOSE INFILE.
     100-CALC-RTN.
         ADD 1 TO WS-READ
-        IF WS-READ = 1
-            MOVE WS-RUCKSACK TO WS-PART1
-        END-IF
-        IF WS-READ = 2
-            MOVE WS-RUCKSACK TO WS-TABLE1
+        MOVE WS-RUCKSACK TO WS-VALID-FIELD
+        COMPUTE WS-VALID-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-RUCKSACK))
+        MOVE '2' TO WS-VALID-TYPE
+        PERFORM 850-VALIDATE-FIELD-RTN
+        IF WS-VALID-RESULT NOT EQUAL 'Y'
+            ADD 1 TO WS-INVALID-MEMBER-COUNT
+            MOVE 'Y' TO WS-GROUP-HAS-BAD-MEMBER
+            DISPLAY '  ** GROUP ' WS-GROUP-NO ' MEMBER ' WS-READ
+                ' REJECTED - INVALID CHARACTERS IN RUCKSACK'
+            STRING 'RUCKSACK PART TWO - INVALID CHARACTERS AFTER GROUP '
+                DELIMITED BY SIZE
+                WS-GROUP-NO DELIMITED BY SIZE
+                ' MEMBER ' DELIMITED BY SIZE
+                WS-READ DELIMITED BY SIZE
+                INTO WS-SUSP-MSG
+            PERFORM 860-WRITE-SUSPENSE-RTN
+        ELSE
+            IF WS-READ = 1
+                MOVE WS-RUCKSACK TO WS-PART1
+            END-IF
+            IF WS-READ = 2
+                MOVE WS-RUCKSACK TO WS-TABLE1
+            END-IF
+            IF WS-READ = 3
+                MOVE WS-RUCKSACK TO WS-TABLE2
+            END-IF
         END-IF
         IF WS-READ = 3
-            MOVE WS-RUCKSACK TO WS-TABLE2
-            PERFORM 150-SEARCH-BADGE
+            ADD 1 TO WS-GROUP-NO
+            IF WS-GROUP-HAS-BAD-MEMBER EQUAL 'Y'
+                DISPLAY '  ** GROUP ' WS-GROUP-NO
+                    ' BADGE SEARCH SKIPPED - INCOMPLETE GROUP'
+            ELSE
+                PERFORM 150-SEARCH-BADGE
+                IF WS-FOUND EQUAL 'Y'
+                    PERFORM 220-WRITE-EXTRACT-RTN
+                ELSE
+                    ADD 1 TO WS-NO-BADGE-COUNT
+                    DISPLAY '  ** GROUP ' WS-GROUP-NO
+                        ' REJECTED - NO COMMON BADGE ITEM FOUND'
+                END-IF
+            END-IF
             INITIALIZE  WS-PART1
                         WS-TABLE1
                         WS-TABLE2
                         WS-READ
-        END-IF.                
+            MOVE 'N' TO WS-GROUP-HAS-BAD-MEMBER
+        END-IF.
     150-SEARCH-BADGE.
         INITIALIZE  WS-NEXT-KEY
                     WS-PRIORITY
@@ -81,114 +197,18 @@ PROCEDURE DIVISION.
                     PERFORM 200-GET-PTY
                     END-SEARCH
                 END-SEARCH
-            END-IF    
+            END-IF
         END-PERFORM.
-    200-GET-PTY.        
-        EVALUATE WS-PRIORITY
-        WHEN 'a'
-            COMPUTE WS-SUM = WS-SUM + 1
-        WHEN 'b'
-            COMPUTE WS-SUM = WS-SUM + 2
-        WHEN 'c'
-            COMPUTE WS-SUM = WS-SUM + 3
-        WHEN 'd'
-            COMPUTE WS-SUM = WS-SUM + 4
-        WHEN 'e'
-            COMPUTE WS-SUM = WS-SUM + 5
-        WHEN 'f'
-            COMPUTE WS-SUM = WS-SUM + 6
-        WHEN 'g'
-            COMPUTE WS-SUM = WS-SUM + 7
-        WHEN 'h'
-            COMPUTE WS-SUM = WS-SUM + 8
-        WHEN 'i'
-            COMPUTE WS-SUM = WS-SUM + 9
-        WHEN 'j'
-            COMPUTE WS-SUM = WS-SUM + 10
-        WHEN 'k'
-            COMPUTE WS-SUM = WS-SUM + 11
-        WHEN 'l'
-            COMPUTE WS-SUM = WS-SUM + 12          
-        WHEN 'm'
-            COMPUTE WS-SUM = WS-SUM + 13
-        WHEN 'n'
-            COMPUTE WS-SUM = WS-SUM + 14
-        WHEN 'o'
-            COMPUTE WS-SUM = WS-SUM + 15
-        WHEN 'p'
-            COMPUTE WS-SUM = WS-SUM + 16
-        WHEN 'q'
-            COMPUTE WS-SUM = WS-SUM + 17
-        WHEN 'r'
-            COMPUTE WS-SUM = WS-SUM + 18
-        WHEN 's'
-            COMPUTE WS-SUM = WS-SUM + 19
-        WHEN 't'
-            COMPUTE WS-SUM = WS-SUM + 20
-        WHEN 'u'
-            COMPUTE WS-SUM = WS-SUM + 21
-        WHEN 'v'
-            COMPUTE WS-SUM = WS-SUM + 22
-        WHEN 'w'
-            COMPUTE WS-SUM = WS-SUM + 23
-        WHEN 'x'
-            COMPUTE WS-SUM = WS-SUM + 24
-        WHEN 'y'
-            COMPUTE WS-SUM = WS-SUM + 25
-        WHEN 'z'
-            COMPUTE WS-SUM = WS-SUM + 26
-        WHEN 'A'
-            COMPUTE WS-SUM = WS-SUM + 27
-        WHEN 'B'
-            COMPUTE WS-SUM = WS-SUM + 28
-        WHEN 'C'
-            COMPUTE WS-SUM = WS-SUM + 29
-        WHEN 'D'
-            COMPUTE WS-SUM = WS-SUM + 30
-        WHEN 'E'
-            COMPUTE WS-SUM = WS-SUM + 31
-        WHEN 'F'
-            COMPUTE WS-SUM = WS-SUM + 32
-        WHEN 'G'
-            COMPUTE WS-SUM = WS-SUM + 33
-        WHEN 'H'
-            COMPUTE WS-SUM = WS-SUM + 34
-        WHEN 'I'
-            COMPUTE WS-SUM = WS-SUM + 35
-        WHEN 'J'
-            COMPUTE WS-SUM = WS-SUM + 36
-        WHEN 'K'
-            COMPUTE WS-SUM = WS-SUM + 37
-        WHEN 'L'
-            COMPUTE WS-SUM = WS-SUM + 38          
-        WHEN 'M'
-            COMPUTE WS-SUM = WS-SUM + 39
-        WHEN 'N'
-            COMPUTE WS-SUM = WS-SUM + 40
-        WHEN 'O'
-            COMPUTE WS-SUM = WS-SUM + 41
-        WHEN 'P'
-            COMPUTE WS-SUM = WS-SUM + 42
-        WHEN 'Q'
-            COMPUTE WS-SUM = WS-SUM + 43
-        WHEN 'R'
-            COMPUTE WS-SUM = WS-SUM + 44
-        WHEN 'S'
-            COMPUTE WS-SUM = WS-SUM + 45
-        WHEN 'T'
-            COMPUTE WS-SUM = WS-SUM + 46
-        WHEN 'U'
-            COMPUTE WS-SUM = WS-SUM + 47
-        WHEN 'V'
-            COMPUTE WS-SUM = WS-SUM + 48
-        WHEN 'W'
-            COMPUTE WS-SUM = WS-SUM + 49
-        WHEN 'X'
-            COMPUTE WS-SUM = WS-SUM + 50
-        WHEN 'Y'
-            COMPUTE WS-SUM = WS-SUM + 51
-        WHEN 'Z'
-            COMPUTE WS-SUM = WS-SUM + 52
-        WHEN OTHER
-            DISPLAY 'Invalid Letter' WS-PRIORITY
-        END-EVALUATE.
+    220-WRITE-EXTRACT-RTN.
+        MOVE PTX TO WS-EXTRACT-PRIORITY
+        STRING WS-GROUP-NO DELIMITED BY SIZE
+            ',' DELIMITED BY SIZE
+            WS-PRIORITY DELIMITED BY SIZE
+            ',' DELIMITED BY SIZE
+            WS-EXTRACT-PRIORITY DELIMITED BY SIZE
+            INTO EXTRACT-REC
+        WRITE EXTRACT-REC.
+    COPY PTYGETRTN.
+    COPY FSTATRTN.
+    COPY LOGRTN.
+    COPY VALIDRTN.
