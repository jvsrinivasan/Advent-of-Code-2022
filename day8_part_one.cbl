@@ -4,104 +4,489 @@ ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
         SELECT INFILE ASSIGN TO '/uploads/Dec8Input.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT OUTFILE ASSIGN TO '/uploads/Dec8Output.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT LOG-FILE ASSIGN TO '/uploads/AocRunLog.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT CHECKPOINT-FILE ASSIGN TO '/uploads/Dec8Checkpoint.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT PREV-FILE ASSIGN TO '/uploads/Dec8Output.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT COMPARE-FILE ASSIGN TO '/uploads/Dec8Comparison.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT SUSPENSE-FILE ASSIGN TO '/uploads/AocSuspense.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT SCENIC-RESULT-FILE ASSIGN TO '/uploads/Dec8ScenicResult.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
 DATA DIVISION.
     FILE SECTION.
     FD INFILE.
     01 INPUT-REC.
-        05 GRID PIC X(99).
+        05 GRID PIC X(250).
+    FD OUTFILE.
+    01 OUTPUT-REC PIC X(250).
+    FD LOG-FILE.
+    01 LOG-REC PIC X(132).
+    FD CHECKPOINT-FILE.
+    01 CHECKPOINT-REC.
+        05 CKPT-VISIBLE     PIC 9(4).
+        05 CKPT-ROW-NO      PIC 9(3).
+        05 CKPT-ROW-DATA    PIC X(250).
+    FD PREV-FILE.
+    01 PREV-REC PIC X(250).
+    FD COMPARE-FILE.
+    01 COMPARE-REC PIC X(80).
+    FD SUSPENSE-FILE.
+    01 SUSPENSE-REC PIC X(132).
+    FD SCENIC-RESULT-FILE.
+    01 SCENIC-RESULT-REC.
+        05 SR-HIGHEST       PIC 9(9).
+        05 SR-HIGHEST-ROW   PIC 9(3).
+        05 SR-HIGHEST-COL   PIC 9(3).
 WORKING-STORAGE SECTION.
     01 WS-INPUT.
-        05 WS-GRID      PIC X(99).
+        05 WS-GRID      PIC X(250).
     01 WS-TABLE.
-        05 WS-LINE      PIC X(99) OCCURS 99 TIMES. 
+        05 WS-LINE      PIC X(250) OCCURS 250 TIMES.
     01 WS-OUTPUT-TABLE.
-        05 WS-OUTPUT    PIC X(99) OCCURS 99 TIMES.
+        05 WS-OUTPUT    PIC X(250) OCCURS 250 TIMES.
+    01 WS-LEFT-DIST-TAB.
+        05 WS-LEFT-DIST-ROW OCCURS 250 TIMES.
+            10 WS-LEFT-DIST PIC 9(3) OCCURS 250 TIMES.
+    01 WS-RIGHT-DIST-TAB.
+        05 WS-RIGHT-DIST-ROW OCCURS 250 TIMES.
+            10 WS-RIGHT-DIST PIC 9(3) OCCURS 250 TIMES.
+    01 WS-UP-DIST-TAB.
+        05 WS-UP-DIST-ROW OCCURS 250 TIMES.
+            10 WS-UP-DIST PIC 9(3) OCCURS 250 TIMES.
+    01 WS-DOWN-DIST-TAB.
+        05 WS-DOWN-DIST-ROW OCCURS 250 TIMES.
+            10 WS-DOWN-DIST PIC 9(3) OCCURS 250 TIMES.
+    01 WS-STK-H         PIC X(1) OCCURS 250 TIMES.
+    01 WS-STK-POS       PIC 9(3) OCCURS 250 TIMES.
+    01 WS-SP            PIC 9(3) VALUE 0.
+    01 WS-GRID-SIZE     PIC 9(3) VALUE 0.
     01 WS-VISIBLE       PIC 9(4) VALUE 0.
-    01 WS-SUBSCRIPT     PIC 9(3) VALUE 0. 
+    01 WS-SUBSCRIPT     PIC 9(3) VALUE 0.
     01 WS-EOF           PIC A(1) VALUE ' '.
-    01 WS-UP-FLAG       PIC A(1) VALUE ' '.
-    01 WS-DOWN-FLAG     PIC A(1) VALUE ' '.
-    01 WS-LEFT-FLAG     PIC A(1) VALUE ' '.
-    01 WS-RIGHT-FLAG    PIC A(1) VALUE ' '.
-    01 WS-UP            PIC 9(2) VALUE 0.
-    01 WS-DOWN          PIC 9(3) VALUE 0.
-    01 WS-LEFT          PIC 9(3) VALUE 0.
-    01 WS-RIGHT         PIC 9(3) VALUE 0.
+    01 WS-RUNNING-MAX   PIC X(1) VALUE ' '.
+    01 WS-SCORE         PIC 9(9) VALUE 0.
+    01 WS-HIGHEST       PIC 9(9) VALUE 0.
+    01 WS-HIGHEST-ROW   PIC 9(3) VALUE 0.
+    01 WS-HIGHEST-COL   PIC 9(3) VALUE 0.
     01 WS-I             PIC 9(3) VALUE 0.
     01 WS-J             PIC 9(3) VALUE 0.
     01 WS-K             PIC 9(3) VALUE 0.
-    01 WS-A             PIC S9(3) VALUE 0.
-    01 WS-B             PIC 9(3) VALUE 0.
-    01 WS-C             PIC 9(3) VALUE 0.
-    01 WS-D             PIC S9(3) VALUE 0.
-    
+    01 WS-N1            PIC 9(3) VALUE 0.
+    01 WS-CKPT-INPUT.
+        05 WS-CKPT-VISIBLE  PIC 9(4).
+        05 WS-CKPT-ROW-NO   PIC 9(3).
+        05 WS-CKPT-ROW-DATA PIC X(250).
+    01 WS-CKPT-EOF      PIC A(1) VALUE ' '.
+    01 WS-CKPT-INTERVAL PIC 9(3) VALUE 50.
+    01 WS-CKPT-K        PIC 9(3) VALUE 0.
+    01 WS-RESTART-ROW   PIC 9(3) VALUE 2.
+    01 WS-PREV-OUTPUT-TABLE.
+        05 WS-PREV-OUTPUT   PIC X(250) OCCURS 250 TIMES.
+    01 WS-PREV-EXISTS   PIC A(1) VALUE 'N'.
+    01 WS-PREV-EOF      PIC A(1) VALUE ' '.
+    01 WS-PREV-ROWS     PIC 9(3) VALUE 0.
+    01 WS-FLIP-COUNT    PIC 9(6) VALUE 0.
+    01 WS-INVALID-ROW-COUNT PIC 9(4) VALUE 0.
+    01 WS-PREV-SCENIC-EXISTS   PIC A(1) VALUE 'N'.
+    01 WS-PREV-HIGHEST         PIC 9(9) VALUE 0.
+    01 WS-PREV-HIGHEST-ROW     PIC 9(3) VALUE 0.
+    01 WS-PREV-HIGHEST-COL     PIC 9(3) VALUE 0.
+    01 WS-SCENIC-DELTA         PIC S9(9) VALUE 0.
+    COPY FSTATCOM.
+    COPY LOGCOM.
+    COPY VALIDCOM.
+
 PROCEDURE DIVISION.
+    MOVE 'LOG-FILE' TO WS-FILE-ID
+    OPEN EXTEND LOG-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'TREE-HOUSE RUN STARTED' TO WS-LOG-MSG
+    PERFORM 950-WRITE-LOG-RTN
+    MOVE 'SUSPENSE-FILE' TO WS-FILE-ID
+    OPEN EXTEND SUSPENSE-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'INFILE' TO WS-FILE-ID
     OPEN INPUT INFILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
     PERFORM UNTIL WS-EOF = 'Y'
         READ INFILE INTO WS-INPUT
         AT END MOVE 'Y' TO WS-EOF
-        NOT AT END 
+        NOT AT END
         PERFORM 100-MOVE-RTN
         END-READ
+        PERFORM 910-CHECK-READ-STATUS-RTN
     END-PERFORM
     CLOSE INFILE
+    PERFORM 050-LOAD-CHECKPOINT-RTN
+    PERFORM 300-LOAD-PREV-RTN
+    PERFORM 500-LOAD-PREV-SCENIC-RTN
     PERFORM 200-PROC-RTN
-    COMPUTE WS-VISIBLE = WS-VISIBLE + (2 * 99) + (2 * 97)
+    IF WS-GRID-SIZE < 2
+        COMPUTE WS-VISIBLE = WS-VISIBLE + WS-GRID-SIZE
+    ELSE
+        COMPUTE WS-VISIBLE = WS-VISIBLE + (2 * WS-GRID-SIZE)
+            + (2 * (WS-GRID-SIZE - 2))
+    END-IF
     DISPLAY 'TOTAL VISIBLE TREES: ' WS-VISIBLE ' (Y=VISIBLE / N=NOT VISIBLE'
-    MOVE ALL 'Y' TO WS-OUTPUT(1)
-    MOVE ALL 'Y' TO WS-OUTPUT(99)
-    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 99
+    DISPLAY 'ROWS REJECTED (NON-NUMERIC): ' WS-INVALID-ROW-COUNT
+    DISPLAY WS-GRID-SIZE ' RECORDS PROCESSED, '
+        WS-INVALID-ROW-COUNT ' REJECTED'
+    MOVE ALL 'Y' TO WS-OUTPUT(1)(1:WS-GRID-SIZE)
+    MOVE ALL 'Y' TO WS-OUTPUT(WS-GRID-SIZE)(1:WS-GRID-SIZE)
+    MOVE 'OUTFILE' TO WS-FILE-ID
+    OPEN OUTPUT OUTFILE
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-GRID-SIZE
         MOVE 'Y' TO WS-OUTPUT(WS-K)(1:1)
-        MOVE 'Y' TO WS-OUTPUT(WS-K)(99:1)
-        DISPLAY WS-OUTPUT(WS-K)
+        MOVE 'Y' TO WS-OUTPUT(WS-K)(WS-GRID-SIZE:1)
+        DISPLAY WS-OUTPUT(WS-K)(1:WS-GRID-SIZE)
+        MOVE WS-OUTPUT(WS-K)(1:WS-GRID-SIZE) TO OUTPUT-REC
+        WRITE OUTPUT-REC
     END-PERFORM
-    STOP RUN. 
+    CLOSE OUTFILE
+    PERFORM 310-COMPARE-RTN
+    PERFORM 400-SCENIC-RTN
+    DISPLAY 'HIGHEST SCENIC SCORE: ' WS-HIGHEST
+    DISPLAY 'WINNING TREE LOCATION -- ROW: ' WS-HIGHEST-ROW
+        ' COLUMN: ' WS-HIGHEST-COL
+    PERFORM 510-COMPARE-SCENIC-RTN
+    PERFORM 520-SAVE-SCENIC-RTN
+    STRING 'TREE-HOUSE RUN COMPLETED - HIGHEST SCENIC SCORE: '
+        DELIMITED BY SIZE
+        WS-HIGHEST DELIMITED BY SIZE
+        INTO WS-LOG-MSG
+    PERFORM 950-WRITE-LOG-RTN
+    CLOSE LOG-FILE
+    CLOSE SUSPENSE-FILE
+    STOP RUN.
 
     100-MOVE-RTN.
         ADD 1 TO WS-SUBSCRIPT
-        MOVE WS-GRID TO WS-LINE(WS-SUBSCRIPT).
+        MOVE WS-GRID TO WS-LINE(WS-SUBSCRIPT)
+        IF WS-SUBSCRIPT = 1
+            COMPUTE WS-GRID-SIZE =
+                FUNCTION LENGTH(FUNCTION TRIM(WS-GRID))
+        END-IF
+        MOVE FUNCTION TRIM(WS-GRID) TO WS-VALID-FIELD
+        COMPUTE WS-VALID-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-GRID))
+        MOVE '1' TO WS-VALID-TYPE
+        PERFORM 850-VALIDATE-FIELD-RTN
+        IF WS-VALID-RESULT NOT EQUAL 'Y'
+            ADD 1 TO WS-INVALID-ROW-COUNT
+            DISPLAY '  ** ROW ' WS-SUBSCRIPT
+                ' REJECTED - NON-NUMERIC TREE HEIGHTS'
+            STRING 'TREE-HOUSE - NON-NUMERIC TREE HEIGHTS ON ROW '
+                DELIMITED BY SIZE
+                WS-SUBSCRIPT DELIMITED BY SIZE
+                INTO WS-SUSP-MSG
+            PERFORM 860-WRITE-SUSPENSE-RTN
+        END-IF.
 
-    200-PROC-RTN.
-        PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 98
-            COMPUTE WS-UP = WS-I - 1
-            COMPUTE WS-DOWN = WS-I + 1
-            PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 98
-                COMPUTE WS-LEFT = WS-J - 1
-                COMPUTE WS-RIGHT = WS-J + 1
-                PERFORM VARYING WS-A FROM WS-UP BY -1 UNTIL (WS-A < 1 OR WS-UP-FLAG EQUAL 'Y')
-                    IF WS-LINE(WS-I)(WS-J:1) <= WS-LINE(WS-A)(WS-J:1)
-                        MOVE 'Y' TO WS-UP-FLAG
-                    END-IF    
-                END-PERFORM
-                PERFORM VARYING WS-B FROM WS-DOWN BY 1 UNTIL (WS-B > 99 OR WS-DOWN-FLAG EQUAL 'Y')
-                    IF WS-LINE(WS-I)(WS-J:1) <= WS-LINE(WS-B)(WS-J:1)
-                        MOVE 'Y' TO WS-DOWN-FLAG
-                    END-IF    
-                END-PERFORM
-                PERFORM VARYING WS-C FROM WS-RIGHT BY 1 UNTIL (WS-C > 99 OR WS-RIGHT-FLAG EQUAL 'Y')
-                    IF WS-LINE(WS-I)(WS-J:1) <= WS-LINE(WS-I)(WS-C:1)
-                        MOVE 'Y' TO WS-RIGHT-FLAG
-                    END-IF
-                END-PERFORM
-                PERFORM VARYING WS-D FROM WS-LEFT BY -1 UNTIL (WS-D < 1 OR WS-LEFT-FLAG EQUAL 'Y')
-                    IF WS-LINE(WS-I)(WS-J:1) <= WS-LINE(WS-I)(WS-D:1)
-                        MOVE 'Y' TO WS-LEFT-FLAG
+    050-LOAD-CHECKPOINT-RTN.
+        MOVE 'CHECKPOINT-FILE' TO WS-FILE-ID
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-FILE-STATUS = '35'
+            CONTINUE
+        ELSE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                READ CHECKPOINT-FILE INTO WS-CKPT-INPUT
+                AT END MOVE 'Y' TO WS-CKPT-EOF
+                NOT AT END
+                    MOVE WS-CKPT-VISIBLE TO WS-VISIBLE
+                    MOVE WS-CKPT-ROW-NO TO WS-I
+                    MOVE WS-CKPT-ROW-DATA TO WS-OUTPUT(WS-I)
+                    COMPUTE WS-RESTART-ROW = WS-I + 1
+                END-READ
+                PERFORM 910-CHECK-READ-STATUS-RTN
+            END-PERFORM
+            CLOSE CHECKPOINT-FILE
+            IF WS-RESTART-ROW > 2
+                DISPLAY 'RESTART CHECKPOINT FOUND -- RESUMING VISIBILITY '
+                    'SCAN AT ROW ' WS-RESTART-ROW
+            END-IF
+        END-IF.
+
+    300-LOAD-PREV-RTN.
+        MOVE 'PREV-FILE' TO WS-FILE-ID
+        OPEN INPUT PREV-FILE
+        IF WS-FILE-STATUS = '35'
+            MOVE 'N' TO WS-PREV-EXISTS
+        ELSE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            MOVE 'Y' TO WS-PREV-EXISTS
+            PERFORM UNTIL WS-PREV-EOF = 'Y'
+                READ PREV-FILE
+                AT END MOVE 'Y' TO WS-PREV-EOF
+                NOT AT END
+                    ADD 1 TO WS-PREV-ROWS
+                    MOVE PREV-REC TO WS-PREV-OUTPUT(WS-PREV-ROWS)
+                END-READ
+                PERFORM 910-CHECK-READ-STATUS-RTN
+            END-PERFORM
+            CLOSE PREV-FILE
+        END-IF.
+
+    310-COMPARE-RTN.
+        IF WS-PREV-EXISTS EQUAL 'Y' AND WS-PREV-ROWS EQUAL WS-GRID-SIZE
+            MOVE 'COMPARE-FILE' TO WS-FILE-ID
+            OPEN OUTPUT COMPARE-FILE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-GRID-SIZE
+                PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-GRID-SIZE
+                    IF WS-OUTPUT(WS-K)(WS-J:1) NOT EQUAL
+                        WS-PREV-OUTPUT(WS-K)(WS-J:1)
+                        PERFORM 320-WRITE-FLIP-RTN
                     END-IF
                 END-PERFORM
-                
-                IF      WS-UP-FLAG = 'Y'
-                    AND WS-DOWN-FLAG = 'Y'
-                    AND WS-LEFT-FLAG = 'Y'
-                    AND WS-RIGHT-FLAG = 'Y'
-                    MOVE 'N' TO WS-OUTPUT(WS-I)(WS-J:1)
-                ELSE
-                    ADD 1 TO WS-VISIBLE
-                    MOVE 'Y' TO WS-OUTPUT(WS-I)(WS-J:1)
+            END-PERFORM
+            CLOSE COMPARE-FILE
+            DISPLAY 'VISIBILITY CELLS CHANGED SINCE PRIOR RUN: '
+                WS-FLIP-COUNT
+        ELSE
+            DISPLAY 'NO COMPARABLE PRIOR RUN -- SKIPPING VISIBILITY '
+                'COMPARISON'
+        END-IF.
+
+    320-WRITE-FLIP-RTN.
+        ADD 1 TO WS-FLIP-COUNT
+        STRING 'ROW ' DELIMITED BY SIZE
+            WS-K DELIMITED BY SIZE
+            ' COL ' DELIMITED BY SIZE
+            WS-J DELIMITED BY SIZE
+            ' WAS ' DELIMITED BY SIZE
+            WS-PREV-OUTPUT(WS-K)(WS-J:1) DELIMITED BY SIZE
+            ' NOW ' DELIMITED BY SIZE
+            WS-OUTPUT(WS-K)(WS-J:1) DELIMITED BY SIZE
+            INTO COMPARE-REC
+        WRITE COMPARE-REC.
+
+    200-PROC-RTN.
+        PERFORM 210-INIT-INTERIOR-RTN
+        PERFORM 220-SCAN-ROWS-RTN
+        PERFORM 230-SCAN-COLS-RTN
+        PERFORM 235-CLEAR-CHECKPOINT-RTN.
+
+    210-INIT-INTERIOR-RTN.
+        PERFORM VARYING WS-I FROM WS-RESTART-ROW BY 1
+            UNTIL WS-I > WS-GRID-SIZE - 1
+            PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > WS-GRID-SIZE - 1
+                MOVE 'N' TO WS-OUTPUT(WS-I)(WS-J:1)
+            END-PERFORM
+        END-PERFORM.
+
+    220-SCAN-ROWS-RTN.
+        PERFORM VARYING WS-I FROM WS-RESTART-ROW BY 1
+            UNTIL WS-I > WS-GRID-SIZE - 1
+            MOVE WS-LINE(WS-I)(1:1) TO WS-RUNNING-MAX
+            PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > WS-GRID-SIZE - 1
+                IF WS-LINE(WS-I)(WS-J:1) > WS-RUNNING-MAX
+                    PERFORM 240-MARK-VISIBLE-RTN
+                    MOVE WS-LINE(WS-I)(WS-J:1) TO WS-RUNNING-MAX
                 END-IF
-                MOVE SPACE TO WS-UP-FLAG
-                MOVE SPACE TO WS-DOWN-FLAG
-                MOVE SPACE TO WS-LEFT-FLAG
-                MOVE SPACE TO WS-RIGHT-FLAG
             END-PERFORM
+            MOVE WS-LINE(WS-I)(WS-GRID-SIZE:1) TO WS-RUNNING-MAX
+            COMPUTE WS-N1 = WS-GRID-SIZE - 1
+            PERFORM VARYING WS-J FROM WS-N1 BY -1 UNTIL WS-J < 2
+                IF WS-LINE(WS-I)(WS-J:1) > WS-RUNNING-MAX
+                    PERFORM 240-MARK-VISIBLE-RTN
+                    MOVE WS-LINE(WS-I)(WS-J:1) TO WS-RUNNING-MAX
+                END-IF
+            END-PERFORM
+            IF FUNCTION MOD(WS-I, WS-CKPT-INTERVAL) = 0
+                PERFORM 225-WRITE-CHECKPOINT-RTN
+            END-IF
+        END-PERFORM.
+
+    225-WRITE-CHECKPOINT-RTN.
+        MOVE 'CHECKPOINT-FILE' TO WS-FILE-ID
+        OPEN OUTPUT CHECKPOINT-FILE
+        PERFORM 900-CHECK-OPEN-STATUS-RTN
+        PERFORM VARYING WS-CKPT-K FROM 2 BY 1 UNTIL WS-CKPT-K > WS-I
+            MOVE WS-VISIBLE TO CKPT-VISIBLE
+            MOVE WS-CKPT-K TO CKPT-ROW-NO
+            MOVE WS-OUTPUT(WS-CKPT-K) TO CKPT-ROW-DATA
+            WRITE CHECKPOINT-REC
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        DISPLAY 'CHECKPOINT WRITTEN THROUGH ROW ' WS-I.
+
+    235-CLEAR-CHECKPOINT-RTN.
+        MOVE 'CHECKPOINT-FILE' TO WS-FILE-ID
+        OPEN OUTPUT CHECKPOINT-FILE
+        PERFORM 900-CHECK-OPEN-STATUS-RTN
+        CLOSE CHECKPOINT-FILE.
+
+    230-SCAN-COLS-RTN.
+        PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > WS-GRID-SIZE - 1
+            MOVE WS-LINE(1)(WS-J:1) TO WS-RUNNING-MAX
+            PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > WS-GRID-SIZE - 1
+                IF WS-LINE(WS-I)(WS-J:1) > WS-RUNNING-MAX
+                    PERFORM 240-MARK-VISIBLE-RTN
+                    MOVE WS-LINE(WS-I)(WS-J:1) TO WS-RUNNING-MAX
+                END-IF
+            END-PERFORM
+            MOVE WS-LINE(WS-GRID-SIZE)(WS-J:1) TO WS-RUNNING-MAX
+            COMPUTE WS-N1 = WS-GRID-SIZE - 1
+            PERFORM VARYING WS-I FROM WS-N1 BY -1 UNTIL WS-I < 2
+                IF WS-LINE(WS-I)(WS-J:1) > WS-RUNNING-MAX
+                    PERFORM 240-MARK-VISIBLE-RTN
+                    MOVE WS-LINE(WS-I)(WS-J:1) TO WS-RUNNING-MAX
+                END-IF
+            END-PERFORM
+        END-PERFORM.
+
+    240-MARK-VISIBLE-RTN.
+        IF WS-OUTPUT(WS-I)(WS-J:1) NOT EQUAL 'Y'
+            MOVE 'Y' TO WS-OUTPUT(WS-I)(WS-J:1)
+            ADD 1 TO WS-VISIBLE
+        END-IF.
+
+    400-SCENIC-RTN.
+        PERFORM 410-CALC-DIST-RTN
+        PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > WS-GRID-SIZE - 1
+            PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > WS-GRID-SIZE - 1
+                COMPUTE WS-SCORE = WS-UP-DIST(WS-I, WS-J)
+                    * WS-DOWN-DIST(WS-I, WS-J)
+                    * WS-LEFT-DIST(WS-I, WS-J)
+                    * WS-RIGHT-DIST(WS-I, WS-J)
+                IF WS-SCORE > WS-HIGHEST
+                    MOVE WS-SCORE TO WS-HIGHEST
+                    MOVE WS-I TO WS-HIGHEST-ROW
+                    MOVE WS-J TO WS-HIGHEST-COL
+                END-IF
+            END-PERFORM
+        END-PERFORM.
+
+    410-CALC-DIST-RTN.
+        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-GRID-SIZE
+            PERFORM 420-LEFT-DIST-ONE-ROW-RTN
+            PERFORM 430-RIGHT-DIST-ONE-ROW-RTN
+        END-PERFORM
+        PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-GRID-SIZE
+            PERFORM 440-UP-DIST-ONE-COL-RTN
+            PERFORM 450-DOWN-DIST-ONE-COL-RTN
+        END-PERFORM.
+
+    420-LEFT-DIST-ONE-ROW-RTN.
+        MOVE 0 TO WS-SP
+        PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-GRID-SIZE
+            PERFORM UNTIL WS-SP = 0
+                OR WS-STK-H(WS-SP) NOT LESS WS-LINE(WS-I)(WS-J:1)
+                SUBTRACT 1 FROM WS-SP
+            END-PERFORM
+            IF WS-SP = 0
+                COMPUTE WS-LEFT-DIST(WS-I, WS-J) = WS-J - 1
+            ELSE
+                COMPUTE WS-LEFT-DIST(WS-I, WS-J) = WS-J - WS-STK-POS(WS-SP)
+            END-IF
+            ADD 1 TO WS-SP
+            MOVE WS-LINE(WS-I)(WS-J:1) TO WS-STK-H(WS-SP)
+            MOVE WS-J TO WS-STK-POS(WS-SP)
+        END-PERFORM.
+
+    430-RIGHT-DIST-ONE-ROW-RTN.
+        MOVE 0 TO WS-SP
+        PERFORM VARYING WS-J FROM WS-GRID-SIZE BY -1 UNTIL WS-J < 1
+            PERFORM UNTIL WS-SP = 0
+                OR WS-STK-H(WS-SP) NOT LESS WS-LINE(WS-I)(WS-J:1)
+                SUBTRACT 1 FROM WS-SP
+            END-PERFORM
+            IF WS-SP = 0
+                COMPUTE WS-RIGHT-DIST(WS-I, WS-J) = WS-GRID-SIZE - WS-J
+            ELSE
+                COMPUTE WS-RIGHT-DIST(WS-I, WS-J) = WS-STK-POS(WS-SP) - WS-J
+            END-IF
+            ADD 1 TO WS-SP
+            MOVE WS-LINE(WS-I)(WS-J:1) TO WS-STK-H(WS-SP)
+            MOVE WS-J TO WS-STK-POS(WS-SP)
+        END-PERFORM.
+
+    440-UP-DIST-ONE-COL-RTN.
+        MOVE 0 TO WS-SP
+        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-GRID-SIZE
+            PERFORM UNTIL WS-SP = 0
+                OR WS-STK-H(WS-SP) NOT LESS WS-LINE(WS-I)(WS-J:1)
+                SUBTRACT 1 FROM WS-SP
+            END-PERFORM
+            IF WS-SP = 0
+                COMPUTE WS-UP-DIST(WS-I, WS-J) = WS-I - 1
+            ELSE
+                COMPUTE WS-UP-DIST(WS-I, WS-J) = WS-I - WS-STK-POS(WS-SP)
+            END-IF
+            ADD 1 TO WS-SP
+            MOVE WS-LINE(WS-I)(WS-J:1) TO WS-STK-H(WS-SP)
+            MOVE WS-I TO WS-STK-POS(WS-SP)
+        END-PERFORM.
+
+    450-DOWN-DIST-ONE-COL-RTN.
+        MOVE 0 TO WS-SP
+        PERFORM VARYING WS-I FROM WS-GRID-SIZE BY -1 UNTIL WS-I < 1
+            PERFORM UNTIL WS-SP = 0
+                OR WS-STK-H(WS-SP) NOT LESS WS-LINE(WS-I)(WS-J:1)
+                SUBTRACT 1 FROM WS-SP
+            END-PERFORM
+            IF WS-SP = 0
+                COMPUTE WS-DOWN-DIST(WS-I, WS-J) = WS-GRID-SIZE - WS-I
+            ELSE
+                COMPUTE WS-DOWN-DIST(WS-I, WS-J) = WS-STK-POS(WS-SP) - WS-I
+            END-IF
+            ADD 1 TO WS-SP
+            MOVE WS-LINE(WS-I)(WS-J:1) TO WS-STK-H(WS-SP)
+            MOVE WS-I TO WS-STK-POS(WS-SP)
         END-PERFORM.
+    500-LOAD-PREV-SCENIC-RTN.
+        MOVE 'SCENIC-RESULT-FILE' TO WS-FILE-ID
+        OPEN INPUT SCENIC-RESULT-FILE
+        IF WS-FILE-STATUS = '35'
+            MOVE 'N' TO WS-PREV-SCENIC-EXISTS
+        ELSE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            READ SCENIC-RESULT-FILE
+                AT END
+                    MOVE 'N' TO WS-PREV-SCENIC-EXISTS
+                NOT AT END
+                    MOVE 'Y' TO WS-PREV-SCENIC-EXISTS
+                    MOVE SR-HIGHEST TO WS-PREV-HIGHEST
+                    MOVE SR-HIGHEST-ROW TO WS-PREV-HIGHEST-ROW
+                    MOVE SR-HIGHEST-COL TO WS-PREV-HIGHEST-COL
+            END-READ
+            CLOSE SCENIC-RESULT-FILE
+        END-IF.
+    510-COMPARE-SCENIC-RTN.
+        IF WS-PREV-SCENIC-EXISTS = 'Y'
+            COMPUTE WS-SCENIC-DELTA = WS-HIGHEST - WS-PREV-HIGHEST
+            DISPLAY 'PREVIOUS SCENIC SCORE: ' WS-PREV-HIGHEST
+                ' AT ROW: ' WS-PREV-HIGHEST-ROW
+                ' COLUMN: ' WS-PREV-HIGHEST-COL
+            DISPLAY 'CHANGE SINCE PREVIOUS RUN: ' WS-SCENIC-DELTA
+        ELSE
+            DISPLAY 'NO PRIOR SCENIC SCORE RESULT TO COMPARE AGAINST'
+        END-IF.
+    520-SAVE-SCENIC-RTN.
+        MOVE 'SCENIC-RESULT-FILE' TO WS-FILE-ID
+        OPEN OUTPUT SCENIC-RESULT-FILE
+        PERFORM 900-CHECK-OPEN-STATUS-RTN
+        MOVE WS-HIGHEST TO SR-HIGHEST
+        MOVE WS-HIGHEST-ROW TO SR-HIGHEST-ROW
+        MOVE WS-HIGHEST-COL TO SR-HIGHEST-COL
+        WRITE SCENIC-RESULT-REC
+        CLOSE SCENIC-RESULT-FILE.
+    COPY FSTATRTN.
+    COPY LOGRTN.
+    COPY VALIDRTN.
