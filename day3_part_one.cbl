@@ -4,13 +4,39 @@ ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
         SELECT INFILE ASSIGN TO '/uploads/Dec3Input.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT EXCEPT-FILE ASSIGN TO '/uploads/Dec3Exceptions.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT LOG-FILE ASSIGN TO '/uploads/AocRunLog.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT EXTRACT-FILE ASSIGN TO '/uploads/Dec3Extract.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT SUSPENSE-FILE ASSIGN TO '/uploads/AocSuspense.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT CORRECTION-FILE ASSIGN TO '/uploads/Dec3Corrections.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
 DATA DIVISION.
     FILE SECTION.
     FD INFILE.
     01 INPUT-REC.
         05 RUCKSACK PIC X(100).
-        
+    FD EXCEPT-FILE.
+    01 EXCEPT-REC                  PIC X(80).
+    FD LOG-FILE.
+    01 LOG-REC PIC X(132).
+    FD EXTRACT-FILE.
+    01 EXTRACT-REC                 PIC X(80).
+    FD SUSPENSE-FILE.
+    01 SUSPENSE-REC PIC X(132).
+    FD CORRECTION-FILE.
+    01 CORRECTION-REC PIC X(100).
+
     WORKING-STORAGE SECTION.
     01 WS-INPUT.
         05 WS-RUCKSACK PIC X(100). 
@@ -25,21 +51,67 @@ DATA DIVISION.
         05 WS-PART1           PIC X(50).
         05 WS-PRIORITY        PIC X(1).
         05 WS-I               PIC 9(2) VALUE 0.
+        05 WS-LINE-NO          PIC 9(6) VALUE 0.
+        05 WS-ODD-LENGTH-COUNT PIC 9(6) VALUE 0.
+        05 WS-EXTRACT-PRIORITY PIC 9(2) VALUE 0.
+        05 WS-CORR-EOF         PIC A(1) VALUE ' '.
+        05 WS-EXCEPT-COUNT     PIC 9(6) VALUE 0.
+        05 WS-TOTAL-REJECTS    PIC 9(6) VALUE 0.
         05 WS-TABLE.
             10 WS-TABLE-ENTRIES OCCURS 50 TIMES INDEXED BY IX.
                 15 WS-LETTER PIC X(1).
+    COPY PTYTABLE.
+    COPY FSTATCOM.
+    COPY LOGCOM.
+    COPY VALIDCOM.
 PROCEDURE DIVISION.
+    MOVE 'LOG-FILE' TO WS-FILE-ID
+    OPEN EXTEND LOG-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'RUCKSACK PART ONE RUN STARTED' TO WS-LOG-MSG
+    PERFORM 950-WRITE-LOG-RTN
+    MOVE 'SUSPENSE-FILE' TO WS-FILE-ID
+    OPEN EXTEND SUSPENSE-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'INFILE' TO WS-FILE-ID
     OPEN INPUT INFILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'EXCEPT-FILE' TO WS-FILE-ID
+    OPEN OUTPUT EXCEPT-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'EXTRACT-FILE' TO WS-FILE-ID
+    OPEN OUTPUT EXTRACT-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'LINE_NO,COMMON_ITEM,PRIORITY' TO EXTRACT-REC
+    WRITE EXTRACT-REC
+        MOVE 'INFILE' TO WS-FILE-ID
         PERFORM UNTIL WS-EOF = 'Y'
             READ INFILE INTO WS-INPUT
             AT END MOVE 'Y' TO WS-EOF
-            NOT AT END 
+            NOT AT END
+            ADD 1 TO WS-LINE-NO
             PERFORM 100-CALC-RTN
             END-READ
+            PERFORM 910-CHECK-READ-STATUS-RTN
         END-PERFORM
         CLOSE INFILE
+        PERFORM 230-PROCESS-CORRECTIONS-RTN
+        CLOSE EXCEPT-FILE
+        CLOSE EXTRACT-FILE
+        CLOSE SUSPENSE-FILE
         DISPLAY 'TOTAL SCORE: ' WS-SUM
-        STOP RUN. 
+        DISPLAY 'RECORDS REJECTED (ODD LENGTH): ' WS-ODD-LENGTH-COUNT
+        COMPUTE WS-TOTAL-REJECTS = WS-ODD-LENGTH-COUNT + WS-EXCEPT-COUNT
+        DISPLAY WS-LINE-NO ' RECORDS PROCESSED, '
+            WS-TOTAL-REJECTS ' REJECTED'
+        PERFORM 250-PRINT-HISTOGRAM-RTN
+        STRING 'RUCKSACK PART ONE RUN COMPLETED - TOTAL SCORE: '
+            DELIMITED BY SIZE
+            WS-SUM DELIMITED BY SIZE
+            INTO WS-LOG-MSG
+        PERFORM 950-WRITE-LOG-RTN
+        CLOSE LOG-FILE
+        STOP RUN.
     100-CALC-RTN.
         INITIALIZE  WS-COUNT
                     WS-ACTUAL-LENGTH
@@ -48,130 +120,93 @@ PROCEDURE DIVISION.
                     WS-TABLE
                     WS-I
                     WS-FOUND
-        INSPECT FUNCTION REVERSE(WS-RUCKSACK) TALLYING WS-COUNT FOR LEADING SPACE  
+                    WS-NOT-FOUND
+        INSPECT FUNCTION REVERSE(WS-RUCKSACK) TALLYING WS-COUNT FOR LEADING SPACE
         SUBTRACT WS-COUNT FROM FUNCTION LENGTH(WS-RUCKSACK) GIVING WS-ACTUAL-LENGTH
-        COMPUTE WS-HALF = WS-ACTUAL-LENGTH / 2
-        MOVE WS-RUCKSACK(1:WS-HALF) TO WS-PART1
-        MOVE WS-RUCKSACK(WS-HALF + 1:) TO WS-TABLE
-        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = 50
-            IF WS-PART1(WS-I:1) NOT EQUAL SPACES AND WS-FOUND NOT EQUAL 'Y'
-                SET IX TO 1
-                SEARCH WS-TABLE-ENTRIES
-                AT END
-                MOVE 'Y' TO WS-NOT-FOUND
-                WHEN WS-LETTER(IX) = WS-PART1(WS-I:1)
-                MOVE WS-PART1(WS-I:1) TO WS-PRIORITY
-                PERFORM 200-GET-PTY
-                MOVE 'Y' TO WS-FOUND
-                END-SEARCH
-            END-IF    
-        END-PERFORM.
-    200-GET-PTY.        
-        EVALUATE WS-PRIORITY
-        WHEN 'a'
-            COMPUTE WS-SUM = WS-SUM + 1
-        WHEN 'b'
-            COMPUTE WS-SUM = WS-SUM + 2
-        WHEN 'c'
-            COMPUTE WS-SUM = WS-SUM + 3
-        WHEN 'd'
-            COMPUTE WS-SUM = WS-SUM + 4
-        WHEN 'e'
-            COMPUTE WS-SUM = WS-SUM + 5
-        WHEN 'f'
-            COMPUTE WS-SUM = WS-SUM + 6
-        WHEN 'g'
-            COMPUTE WS-SUM = WS-SUM + 7
-        WHEN 'h'
-            COMPUTE WS-SUM = WS-SUM + 8
-        WHEN 'i'
-            COMPUTE WS-SUM = WS-SUM + 9
-        WHEN 'j'
-            COMPUTE WS-SUM = WS-SUM + 10
-        WHEN 'k'
-            COMPUTE WS-SUM = WS-SUM + 11
-        WHEN 'l'
-            COMPUTE WS-SUM = WS-SUM + 12          
-        WHEN 'm'
-            COMPUTE WS-SUM = WS-SUM + 13
-        WHEN 'n'
-            COMPUTE WS-SUM = WS-SUM + 14
-        WHEN 'o'
-            COMPUTE WS-SUM = WS-SUM + 15
-        WHEN 'p'
-            COMPUTE WS-SUM = WS-SUM + 16
-        WHEN 'q'
-            COMPUTE WS-SUM = WS-SUM + 17
-        WHEN 'r'
-            COMPUTE WS-SUM = WS-SUM + 18
-        WHEN 's'
-            COMPUTE WS-SUM = WS-SUM + 19
-        WHEN 't'
-            COMPUTE WS-SUM = WS-SUM + 20
-        WHEN 'u'
-            COMPUTE WS-SUM = WS-SUM + 21
-        WHEN 'v'
-            COMPUTE WS-SUM = WS-SUM + 22
-        WHEN 'w'
-            COMPUTE WS-SUM = WS-SUM + 23
-        WHEN 'x'
-            COMPUTE WS-SUM = WS-SUM + 24
-        WHEN 'y'
-            COMPUTE WS-SUM = WS-SUM + 25
-        WHEN 'z'
-            COMPUTE WS-SUM = WS-SUM + 26
-        WHEN 'A'
-            COMPUTE WS-SUM = WS-SUM + 27
-        WHEN 'B'
-            COMPUTE WS-SUM = WS-SUM + 28
-        WHEN 'C'
-            COMPUTE WS-SUM = WS-SUM + 29
-        WHEN 'D'
-            COMPUTE WS-SUM = WS-SUM + 30
-        WHEN 'E'
-            COMPUTE WS-SUM = WS-SUM + 31
-        WHEN 'F'
-            COMPUTE WS-SUM = WS-SUM + 32
-        WHEN 'G'
-            COMPUTE WS-SUM = WS-SUM + 33
-        WHEN 'H'
-            COMPUTE WS-SUM = WS-SUM + 34
-        WHEN 'I'
-            COMPUTE WS-SUM = WS-SUM + 35
-        WHEN 'J'
-            COMPUTE WS-SUM = WS-SUM + 36
-        WHEN 'K'
-            COMPUTE WS-SUM = WS-SUM + 37
-        WHEN 'L'
-            COMPUTE WS-SUM = WS-SUM + 38          
-        WHEN 'M'
-            COMPUTE WS-SUM = WS-SUM + 39
-        WHEN 'N'
-            COMPUTE WS-SUM = WS-SUM + 40
-        WHEN 'O'
-            COMPUTE WS-SUM = WS-SUM + 41
-        WHEN 'P'
-            COMPUTE WS-SUM = WS-SUM + 42
-        WHEN 'Q'
-            COMPUTE WS-SUM = WS-SUM + 43
-        WHEN 'R'
-            COMPUTE WS-SUM = WS-SUM + 44
-        WHEN 'S'
-            COMPUTE WS-SUM = WS-SUM + 45
-        WHEN 'T'
-            COMPUTE WS-SUM = WS-SUM + 46
-        WHEN 'U'
-            COMPUTE WS-SUM = WS-SUM + 47
-        WHEN 'V'
-            COMPUTE WS-SUM = WS-SUM + 48
-        WHEN 'W'
-            COMPUTE WS-SUM = WS-SUM + 49
-        WHEN 'X'
-            COMPUTE WS-SUM = WS-SUM + 50
-        WHEN 'Y'
-            COMPUTE WS-SUM = WS-SUM + 51
-        WHEN 'Z'
-            COMPUTE WS-SUM = WS-SUM + 52
-        WHEN OTHER
-            DISPLAY 'Invalid Letter' WS-PRIORITY
-        END-EVALUATE.
+        MOVE WS-RUCKSACK TO WS-VALID-FIELD
+        MOVE WS-ACTUAL-LENGTH TO WS-VALID-LEN
+        MOVE '2' TO WS-VALID-TYPE
+        PERFORM 850-VALIDATE-FIELD-RTN
+        IF WS-VALID-RESULT NOT EQUAL 'Y'
+            DISPLAY '  ** LINE ' WS-LINE-NO
+                ' REJECTED - INVALID CHARACTERS IN RUCKSACK'
+            STRING 'RUCKSACK PART ONE - INVALID CHARACTERS ON LINE '
+                DELIMITED BY SIZE
+                WS-LINE-NO DELIMITED BY SIZE
+                INTO WS-SUSP-MSG
+            PERFORM 860-WRITE-SUSPENSE-RTN
+            PERFORM 210-WRITE-EXCEPT-RTN
+        ELSE
+            IF FUNCTION MOD(WS-ACTUAL-LENGTH, 2) NOT EQUAL 0
+                ADD 1 TO WS-ODD-LENGTH-COUNT
+                DISPLAY '  ** LINE ' WS-LINE-NO
+                    ' REJECTED - ODD RUCKSACK LENGTH: ' WS-ACTUAL-LENGTH
+            ELSE
+                COMPUTE WS-HALF = WS-ACTUAL-LENGTH / 2
+                MOVE WS-RUCKSACK(1:WS-HALF) TO WS-PART1
+                MOVE WS-RUCKSACK(WS-HALF + 1:) TO WS-TABLE
+                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = 50
+                    IF WS-PART1(WS-I:1) NOT EQUAL SPACES AND WS-FOUND NOT EQUAL 'Y'
+                        SET IX TO 1
+                        SEARCH WS-TABLE-ENTRIES
+                        AT END
+                        MOVE 'Y' TO WS-NOT-FOUND
+                        WHEN WS-LETTER(IX) = WS-PART1(WS-I:1)
+                        MOVE WS-PART1(WS-I:1) TO WS-PRIORITY
+                        PERFORM 200-GET-PTY
+                        MOVE 'Y' TO WS-FOUND
+                        END-SEARCH
+                    END-IF
+                END-PERFORM
+                IF WS-FOUND NOT EQUAL 'Y'
+                    PERFORM 210-WRITE-EXCEPT-RTN
+                ELSE
+                    PERFORM 220-WRITE-EXTRACT-RTN
+                END-IF
+            END-IF
+        END-IF.
+    210-WRITE-EXCEPT-RTN.
+        ADD 1 TO WS-EXCEPT-COUNT
+        STRING 'LINE ' DELIMITED BY SIZE
+            WS-LINE-NO DELIMITED BY SIZE
+            ' - NO COMMON ITEM FOUND' DELIMITED BY SIZE
+            INTO EXCEPT-REC
+        WRITE EXCEPT-REC.
+    220-WRITE-EXTRACT-RTN.
+        MOVE PTX TO WS-EXTRACT-PRIORITY
+        STRING WS-LINE-NO DELIMITED BY SIZE
+            ',' DELIMITED BY SIZE
+            WS-PRIORITY DELIMITED BY SIZE
+            ',' DELIMITED BY SIZE
+            WS-EXTRACT-PRIORITY DELIMITED BY SIZE
+            INTO EXTRACT-REC
+        WRITE EXTRACT-REC.
+    230-PROCESS-CORRECTIONS-RTN.
+        MOVE 'CORRECTION-FILE' TO WS-FILE-ID
+        OPEN INPUT CORRECTION-FILE
+        IF WS-FILE-STATUS = '35'
+            CONTINUE
+        ELSE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            MOVE SPACES TO WS-CORR-EOF
+            PERFORM UNTIL WS-CORR-EOF = 'Y'
+                READ CORRECTION-FILE
+                AT END MOVE 'Y' TO WS-CORR-EOF
+                NOT AT END
+                    ADD 1 TO WS-LINE-NO
+                    MOVE CORRECTION-REC TO WS-RUCKSACK
+                    DISPLAY '  RE-FEEDING CORRECTED RUCKSACK LINE '
+                        WS-LINE-NO
+                    PERFORM 100-CALC-RTN
+                END-READ
+                PERFORM 910-CHECK-READ-STATUS-RTN
+            END-PERFORM
+            CLOSE CORRECTION-FILE
+            OPEN OUTPUT CORRECTION-FILE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            CLOSE CORRECTION-FILE
+        END-IF.
+    COPY PTYGETRTN.
+    COPY FSTATRTN.
+    COPY LOGRTN.
+    COPY VALIDRTN.
