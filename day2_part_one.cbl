@@ -4,52 +4,409 @@ ENVIRONMENT DIVISION.
     INPUT-OUTPUT SECTION.
         FILE-CONTROL.
         SELECT INFILE ASSIGN TO '/uploads/Dec2Input.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT AUDIT-FILE ASSIGN TO '/uploads/Dec2Audit.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT REJECT-FILE ASSIGN TO '/uploads/Dec2Rejects.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT LOG-FILE ASSIGN TO '/uploads/AocRunLog.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT SUSPENSE-FILE ASSIGN TO '/uploads/AocSuspense.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT CORRECTION-FILE ASSIGN TO '/uploads/Dec2Corrections.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT STANDINGS-FILE ASSIGN TO '/uploads/Dec2Standings.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
 DATA DIVISION.
     FILE SECTION.
     FD INFILE.
     01 INPUT-REC.
         05 ROUND PIC X(3).
-        
+        05 FILLER PIC X(1).
+        05 MATCH-ID PIC X(4).
+        05 FILLER PIC X(1).
+        05 PLAYER-ID PIC X(4).
+    FD AUDIT-FILE.
+    01 AUDIT-REC                   PIC X(80).
+    FD REJECT-FILE.
+    01 REJECT-REC                  PIC X(80).
+    FD LOG-FILE.
+    01 LOG-REC PIC X(132).
+    FD SUSPENSE-FILE.
+    01 SUSPENSE-REC PIC X(132).
+    FD CORRECTION-FILE.
+    01 CORRECTION-REC PIC X(100).
+    FD STANDINGS-FILE.
+    01 STANDINGS-REC PIC X(80).
+
     WORKING-STORAGE SECTION.
     01 WS-INPUT.
-        05 WS-ROUND PIC X(3). 
+        05 WS-ROUND PIC X(3).
+        05 FILLER PIC X(1).
+        05 WS-MATCH-ID PIC X(4).
+        05 FILLER PIC X(1).
+        05 WS-PLAYER-ID PIC X(4).
     01 WS-WORK.
-        05 WS-EOF              PIC A(1). 
-        05 WS-SUM              PIC 9(6) VALUE 0.
+        05 WS-EOF              PIC A(1).
+        05 WS-SUM-SHAPE        PIC 9(6) VALUE 0.
+        05 WS-SUM-OUTCOME      PIC 9(6) VALUE 0.
+        05 WS-ROUND-SHAPE-PTS  PIC 9(2) VALUE 0.
+        05 WS-ROUND-OUTCOME-PTS PIC 9(2) VALUE 0.
+        05 WS-INVALID-COUNT    PIC 9(6) VALUE 0.
+        05 WS-VALID-ROUND      PIC A(1) VALUE 'Y'.
+        05 WS-TOURNEY-NO       PIC 9(4) VALUE 1.
+        05 WS-TOURNEY-ROUNDS   PIC 9(6) VALUE 0.
+        05 WS-ALERT-HIGH       PIC 9(6) VALUE 0.
+        05 WS-ALERT-LOW        PIC 9(6) VALUE 0.
+        05 WS-CORR-EOF         PIC A(1) VALUE ' '.
+        05 WS-ROUNDS-READ      PIC 9(6) VALUE 0.
+    01 WS-AUDIT-FIELDS.
+        05 WS-AUD-SHAPE-PTS    PIC Z9.
+        05 WS-AUD-OUTCOME-PTS  PIC Z9.
+        05 WS-AUD-RUN-SHAPE    PIC ZZZZZ9.
+        05 WS-AUD-RUN-OUTCOME  PIC ZZZZZ9.
+    01 WS-BRACKET-TABLES.
+        05 WS-BRACKET-SEEN     PIC A(1) VALUE 'N'.
+        05 WS-MATCH-SKIP       PIC A(1) VALUE 'N'.
+        05 WS-PLAYER-SKIP      PIC A(1) VALUE 'N'.
+        05 WS-MATCH-COUNT      PIC 9(3) VALUE 0.
+        05 WS-MATCH-TABLE OCCURS 100 TIMES INDEXED BY MX.
+            10 WS-MATCH-ID-TAB       PIC X(4) VALUE SPACES.
+            10 WS-MATCH-SHAPE-TOTAL  PIC 9(6) VALUE 0.
+            10 WS-MATCH-OUTCOME-TOTAL PIC 9(6) VALUE 0.
+            10 WS-MATCH-ROUNDS      PIC 9(4) VALUE 0.
+        05 WS-PLAYER-COUNT     PIC 9(3) VALUE 0.
+        05 WS-PLAYER-TABLE OCCURS 100 TIMES INDEXED BY PX.
+            10 WS-PLAYER-ID-TAB      PIC X(4) VALUE SPACES.
+            10 WS-PLAYER-SHAPE-TOTAL PIC 9(6) VALUE 0.
+            10 WS-PLAYER-OUTCOME-TOTAL PIC 9(6) VALUE 0.
+            10 WS-PLAYER-ROUNDS     PIC 9(4) VALUE 0.
+    01 WS-STANDING-FIELDS.
+        05 WS-STD-SHAPE        PIC ZZZZZ9.
+        05 WS-STD-OUTCOME      PIC ZZZZZ9.
+        05 WS-STD-ROUNDS       PIC ZZZ9.
+    COPY FSTATCOM.
+    COPY LOGCOM.
+    COPY VALIDCOM.
 PROCEDURE DIVISION.
+    MOVE 'LOG-FILE' TO WS-FILE-ID
+    OPEN EXTEND LOG-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'ROCK-PAPER-SCISSORS RUN STARTED' TO WS-LOG-MSG
+    PERFORM 950-WRITE-LOG-RTN
+    MOVE 'SUSPENSE-FILE' TO WS-FILE-ID
+    OPEN EXTEND SUSPENSE-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    DISPLAY 'ENTER HIGH ALERT THRESHOLD FOR TOURNAMENT SHAPE SCORE '
+        '(0 = NONE): '
+    ACCEPT WS-ALERT-HIGH FROM SYSIN
+    DISPLAY 'ENTER LOW ALERT THRESHOLD FOR TOURNAMENT SHAPE SCORE '
+        '(0 = NONE): '
+    ACCEPT WS-ALERT-LOW FROM SYSIN
+    MOVE 'INFILE' TO WS-FILE-ID
     OPEN INPUT INFILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'AUDIT-FILE' TO WS-FILE-ID
+    OPEN OUTPUT AUDIT-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    MOVE 'REJECT-FILE' TO WS-FILE-ID
+    OPEN OUTPUT REJECT-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+        MOVE 'INFILE' TO WS-FILE-ID
         PERFORM UNTIL WS-EOF = 'Y'
             READ INFILE INTO WS-INPUT
             AT END MOVE 'Y' TO WS-EOF
-            NOT AT END 
+            NOT AT END
             PERFORM 100-CALC-RTN
             END-READ
+            PERFORM 910-CHECK-READ-STATUS-RTN
         END-PERFORM
         CLOSE INFILE
-        DISPLAY 'TOTAL SCORE: ' WS-SUM
-        STOP RUN. 
+        PERFORM 170-PROCESS-CORRECTIONS-RTN
+        CLOSE AUDIT-FILE
+        CLOSE REJECT-FILE
+        IF WS-TOURNEY-ROUNDS > 0
+            PERFORM 150-END-TOURNEY-RTN
+        END-IF
+        PERFORM 200-PRINT-STANDINGS-RTN
+        DISPLAY 'INVALID ROUNDS REJECTED: ' WS-INVALID-COUNT
+        DISPLAY WS-ROUNDS-READ ' RECORDS PROCESSED, '
+            WS-INVALID-COUNT ' REJECTED'
+        STRING 'ROCK-PAPER-SCISSORS RUN COMPLETED - INVALID ROUNDS: '
+            DELIMITED BY SIZE
+            WS-INVALID-COUNT DELIMITED BY SIZE
+            INTO WS-LOG-MSG
+        PERFORM 950-WRITE-LOG-RTN
+        CLOSE LOG-FILE
+        CLOSE SUSPENSE-FILE
+        STOP RUN.
     100-CALC-RTN.
+        IF WS-ROUND = SPACES OR WS-ROUND(1:1) = '*'
+            PERFORM 150-END-TOURNEY-RTN
+        ELSE
+            ADD 1 TO WS-ROUNDS-READ
+            INITIALIZE WS-ROUND-SHAPE-PTS WS-ROUND-OUTCOME-PTS
+            MOVE 'Y' TO WS-VALID-ROUND
+            MOVE WS-ROUND TO WS-VALID-FIELD
+            MOVE 3 TO WS-VALID-LEN
+            MOVE '2' TO WS-VALID-TYPE
+            PERFORM 850-VALIDATE-FIELD-RTN
+            IF WS-VALID-RESULT NOT EQUAL 'Y'
+                MOVE 'N' TO WS-VALID-ROUND
+                STRING 'ROCK-PAPER-SCISSORS - INVALID CHARACTERS IN ROUND: '
+                    DELIMITED BY SIZE
+                    WS-ROUND DELIMITED BY SIZE
+                    INTO WS-SUSP-MSG
+                PERFORM 860-WRITE-SUSPENSE-RTN
+            ELSE
+                PERFORM 110-CALC-SHAPE-RTN
+            END-IF
+            IF WS-VALID-ROUND = 'Y'
+                PERFORM 120-CALC-OUTCOME-RTN
+                PERFORM 130-WRITE-AUDIT-RTN
+                ADD 1 TO WS-TOURNEY-ROUNDS
+                PERFORM 180-ACCUM-BRACKET-RTN
+            ELSE
+                PERFORM 140-WRITE-REJECT-RTN
+            END-IF
+        END-IF.
+    110-CALC-SHAPE-RTN.
         EVALUATE WS-ROUND
         WHEN 'A X'
-            COMPUTE WS-SUM = WS-SUM + 4
+            MOVE 4 TO WS-ROUND-SHAPE-PTS
         WHEN 'A Y'
-            COMPUTE WS-SUM = WS-SUM + 8
+            MOVE 8 TO WS-ROUND-SHAPE-PTS
         WHEN 'A Z'
-            COMPUTE WS-SUM = WS-SUM + 3
+            MOVE 3 TO WS-ROUND-SHAPE-PTS
         WHEN 'B X'
-            COMPUTE WS-SUM = WS-SUM + 1
+            MOVE 1 TO WS-ROUND-SHAPE-PTS
         WHEN 'B Y'
-            COMPUTE WS-SUM = WS-SUM + 5
+            MOVE 5 TO WS-ROUND-SHAPE-PTS
         WHEN 'B Z'
-            COMPUTE WS-SUM = WS-SUM + 9
+            MOVE 9 TO WS-ROUND-SHAPE-PTS
         WHEN 'C X'
-            COMPUTE WS-SUM = WS-SUM + 7
+            MOVE 7 TO WS-ROUND-SHAPE-PTS
         WHEN 'C Y'
-            COMPUTE WS-SUM = WS-SUM + 2
+            MOVE 2 TO WS-ROUND-SHAPE-PTS
         WHEN 'C Z'
-            COMPUTE WS-SUM = WS-SUM + 6
+            MOVE 6 TO WS-ROUND-SHAPE-PTS
         WHEN OTHER
             DISPLAY 'Invalid Record - ' WS-ROUND
-        END-EVALUATE.
-        
+            MOVE 'N' TO WS-VALID-ROUND
+        END-EVALUATE
+        IF WS-VALID-ROUND = 'Y'
+            ADD WS-ROUND-SHAPE-PTS TO WS-SUM-SHAPE
+        END-IF.
+    120-CALC-OUTCOME-RTN.
+        EVALUATE WS-ROUND
+        WHEN 'A X'
+            MOVE 3 TO WS-ROUND-OUTCOME-PTS
+        WHEN 'A Y'
+            MOVE 4 TO WS-ROUND-OUTCOME-PTS
+        WHEN 'A Z'
+            MOVE 8 TO WS-ROUND-OUTCOME-PTS
+        WHEN 'B X'
+            MOVE 1 TO WS-ROUND-OUTCOME-PTS
+        WHEN 'B Y'
+            MOVE 5 TO WS-ROUND-OUTCOME-PTS
+        WHEN 'B Z'
+            MOVE 9 TO WS-ROUND-OUTCOME-PTS
+        WHEN 'C X'
+            MOVE 2 TO WS-ROUND-OUTCOME-PTS
+        WHEN 'C Y'
+            MOVE 6 TO WS-ROUND-OUTCOME-PTS
+        WHEN 'C Z'
+            MOVE 7 TO WS-ROUND-OUTCOME-PTS
+        WHEN OTHER
+            CONTINUE
+        END-EVALUATE
+        ADD WS-ROUND-OUTCOME-PTS TO WS-SUM-OUTCOME.
+    130-WRITE-AUDIT-RTN.
+        MOVE WS-ROUND-SHAPE-PTS TO WS-AUD-SHAPE-PTS
+        MOVE WS-ROUND-OUTCOME-PTS TO WS-AUD-OUTCOME-PTS
+        MOVE WS-SUM-SHAPE TO WS-AUD-RUN-SHAPE
+        MOVE WS-SUM-OUTCOME TO WS-AUD-RUN-OUTCOME
+        STRING WS-ROUND DELIMITED BY SIZE
+            ' SHAPE-PTS: ' DELIMITED BY SIZE
+            WS-AUD-SHAPE-PTS DELIMITED BY SIZE
+            ' OUTCOME-PTS: ' DELIMITED BY SIZE
+            WS-AUD-OUTCOME-PTS DELIMITED BY SIZE
+            ' RUN-SHAPE: ' DELIMITED BY SIZE
+            WS-AUD-RUN-SHAPE DELIMITED BY SIZE
+            ' RUN-OUTCOME: ' DELIMITED BY SIZE
+            WS-AUD-RUN-OUTCOME DELIMITED BY SIZE
+            INTO AUDIT-REC
+        WRITE AUDIT-REC.
+    140-WRITE-REJECT-RTN.
+        ADD 1 TO WS-INVALID-COUNT
+        MOVE SPACES TO REJECT-REC
+        MOVE WS-INPUT TO REJECT-REC(1:13)
+        STRING ' INVALID ROUND: ' DELIMITED BY SIZE
+            WS-ROUND DELIMITED BY SIZE
+            ' MATCH: ' DELIMITED BY SIZE
+            WS-MATCH-ID DELIMITED BY SIZE
+            ' PLAYER: ' DELIMITED BY SIZE
+            WS-PLAYER-ID DELIMITED BY SIZE
+            INTO REJECT-REC(14:67)
+        WRITE REJECT-REC.
+    150-END-TOURNEY-RTN.
+        DISPLAY 'TOURNAMENT ' WS-TOURNEY-NO
+            ' SCORE (SHAPE-BASED): ' WS-SUM-SHAPE
+            ' SCORE (OUTCOME-BASED): ' WS-SUM-OUTCOME
+        PERFORM 160-CHECK-ALERT-RTN
+        ADD 1 TO WS-TOURNEY-NO
+        INITIALIZE WS-SUM-SHAPE WS-SUM-OUTCOME WS-TOURNEY-ROUNDS.
+
+    180-ACCUM-BRACKET-RTN.
+        IF WS-MATCH-ID NOT EQUAL SPACES OR WS-PLAYER-ID NOT EQUAL SPACES
+            MOVE 'Y' TO WS-BRACKET-SEEN
+            PERFORM 182-ACCUM-MATCH-RTN
+            PERFORM 184-ACCUM-PLAYER-RTN
+        END-IF.
+    182-ACCUM-MATCH-RTN.
+        MOVE 'N' TO WS-MATCH-SKIP
+        IF WS-MATCH-ID = SPACES
+            CONTINUE
+        ELSE
+            SET MX TO 1
+            SEARCH WS-MATCH-TABLE
+                AT END
+                    IF WS-MATCH-COUNT < 100
+                        ADD 1 TO WS-MATCH-COUNT
+                        SET MX TO WS-MATCH-COUNT
+                        MOVE WS-MATCH-ID TO WS-MATCH-ID-TAB(MX)
+                    ELSE
+                        MOVE 'Y' TO WS-MATCH-SKIP
+                        DISPLAY '  ** MATCH TABLE FULL - MATCH '
+                            WS-MATCH-ID ' NOT TRACKED'
+                    END-IF
+                WHEN WS-MATCH-ID-TAB(MX) = WS-MATCH-ID
+                    CONTINUE
+            END-SEARCH
+            IF WS-MATCH-SKIP NOT EQUAL 'Y'
+                ADD WS-ROUND-SHAPE-PTS TO WS-MATCH-SHAPE-TOTAL(MX)
+                ADD WS-ROUND-OUTCOME-PTS TO WS-MATCH-OUTCOME-TOTAL(MX)
+                ADD 1 TO WS-MATCH-ROUNDS(MX)
+            END-IF
+        END-IF.
+    184-ACCUM-PLAYER-RTN.
+        MOVE 'N' TO WS-PLAYER-SKIP
+        IF WS-PLAYER-ID = SPACES
+            CONTINUE
+        ELSE
+            SET PX TO 1
+            SEARCH WS-PLAYER-TABLE
+                AT END
+                    IF WS-PLAYER-COUNT < 100
+                        ADD 1 TO WS-PLAYER-COUNT
+                        SET PX TO WS-PLAYER-COUNT
+                        MOVE WS-PLAYER-ID TO WS-PLAYER-ID-TAB(PX)
+                    ELSE
+                        MOVE 'Y' TO WS-PLAYER-SKIP
+                        DISPLAY '  ** PLAYER TABLE FULL - PLAYER '
+                            WS-PLAYER-ID ' NOT TRACKED'
+                    END-IF
+                WHEN WS-PLAYER-ID-TAB(PX) = WS-PLAYER-ID
+                    CONTINUE
+            END-SEARCH
+            IF WS-PLAYER-SKIP NOT EQUAL 'Y'
+                ADD WS-ROUND-SHAPE-PTS TO WS-PLAYER-SHAPE-TOTAL(PX)
+                ADD WS-ROUND-OUTCOME-PTS TO WS-PLAYER-OUTCOME-TOTAL(PX)
+                ADD 1 TO WS-PLAYER-ROUNDS(PX)
+            END-IF
+        END-IF.
+    200-PRINT-STANDINGS-RTN.
+        IF WS-BRACKET-SEEN NOT EQUAL 'Y'
+            CONTINUE
+        ELSE
+            MOVE 'STANDINGS-FILE' TO WS-FILE-ID
+            OPEN OUTPUT STANDINGS-FILE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            MOVE 'MATCH STANDINGS (SHAPE-BASED / OUTCOME-BASED)'
+                TO STANDINGS-REC
+            WRITE STANDINGS-REC
+            PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > WS-MATCH-COUNT
+                PERFORM 210-WRITE-MATCH-STANDING-RTN
+            END-PERFORM
+            MOVE 'PLAYER STANDINGS (SHAPE-BASED / OUTCOME-BASED)'
+                TO STANDINGS-REC
+            WRITE STANDINGS-REC
+            PERFORM VARYING PX FROM 1 BY 1 UNTIL PX > WS-PLAYER-COUNT
+                PERFORM 220-WRITE-PLAYER-STANDING-RTN
+            END-PERFORM
+            CLOSE STANDINGS-FILE
+        END-IF.
+    210-WRITE-MATCH-STANDING-RTN.
+        MOVE WS-MATCH-SHAPE-TOTAL(MX) TO WS-STD-SHAPE
+        MOVE WS-MATCH-OUTCOME-TOTAL(MX) TO WS-STD-OUTCOME
+        MOVE WS-MATCH-ROUNDS(MX) TO WS-STD-ROUNDS
+        STRING '  MATCH ' DELIMITED BY SIZE
+            WS-MATCH-ID-TAB(MX) DELIMITED BY SIZE
+            ' ROUNDS: ' DELIMITED BY SIZE
+            WS-STD-ROUNDS DELIMITED BY SIZE
+            ' SHAPE: ' DELIMITED BY SIZE
+            WS-STD-SHAPE DELIMITED BY SIZE
+            ' OUTCOME: ' DELIMITED BY SIZE
+            WS-STD-OUTCOME DELIMITED BY SIZE
+            INTO STANDINGS-REC
+        WRITE STANDINGS-REC.
+    220-WRITE-PLAYER-STANDING-RTN.
+        MOVE WS-PLAYER-SHAPE-TOTAL(PX) TO WS-STD-SHAPE
+        MOVE WS-PLAYER-OUTCOME-TOTAL(PX) TO WS-STD-OUTCOME
+        MOVE WS-PLAYER-ROUNDS(PX) TO WS-STD-ROUNDS
+        STRING '  PLAYER ' DELIMITED BY SIZE
+            WS-PLAYER-ID-TAB(PX) DELIMITED BY SIZE
+            ' ROUNDS: ' DELIMITED BY SIZE
+            WS-STD-ROUNDS DELIMITED BY SIZE
+            ' SHAPE: ' DELIMITED BY SIZE
+            WS-STD-SHAPE DELIMITED BY SIZE
+            ' OUTCOME: ' DELIMITED BY SIZE
+            WS-STD-OUTCOME DELIMITED BY SIZE
+            INTO STANDINGS-REC
+        WRITE STANDINGS-REC.
+
+    170-PROCESS-CORRECTIONS-RTN.
+        MOVE 'CORRECTION-FILE' TO WS-FILE-ID
+        OPEN INPUT CORRECTION-FILE
+        IF WS-FILE-STATUS = '35'
+            CONTINUE
+        ELSE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            MOVE SPACES TO WS-CORR-EOF
+            PERFORM UNTIL WS-CORR-EOF = 'Y'
+                READ CORRECTION-FILE
+                AT END MOVE 'Y' TO WS-CORR-EOF
+                NOT AT END
+                    MOVE CORRECTION-REC(1:13) TO WS-INPUT
+                    DISPLAY '  RE-FEEDING CORRECTED ROUND: ' WS-ROUND
+                    PERFORM 100-CALC-RTN
+                END-READ
+                PERFORM 910-CHECK-READ-STATUS-RTN
+            END-PERFORM
+            CLOSE CORRECTION-FILE
+            OPEN OUTPUT CORRECTION-FILE
+            PERFORM 900-CHECK-OPEN-STATUS-RTN
+            CLOSE CORRECTION-FILE
+        END-IF.
+    160-CHECK-ALERT-RTN.
+        IF WS-ALERT-HIGH > 0 AND WS-SUM-SHAPE > WS-ALERT-HIGH
+            DISPLAY '** ALERT ** TOURNAMENT ' WS-TOURNEY-NO
+                ' SHAPE SCORE ' WS-SUM-SHAPE
+                ' EXCEEDS HIGH THRESHOLD OF ' WS-ALERT-HIGH
+        END-IF
+        IF WS-ALERT-LOW > 0 AND WS-SUM-SHAPE < WS-ALERT-LOW
+            DISPLAY '** ALERT ** TOURNAMENT ' WS-TOURNEY-NO
+                ' SHAPE SCORE ' WS-SUM-SHAPE
+                ' IS BELOW LOW THRESHOLD OF ' WS-ALERT-LOW
+        END-IF.
+    COPY FSTATRTN.
+    COPY LOGRTN.
+    COPY VALIDRTN.
+
