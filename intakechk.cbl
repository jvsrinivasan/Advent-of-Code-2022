@@ -0,0 +1,82 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INTAKE-CHECK.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT CHK-FILE ASSIGN TO WS-CHK-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD CHK-FILE.
+    01 CHK-REC PIC X(250).
+
+    WORKING-STORAGE SECTION.
+    01 WS-CHK-PATH        PIC X(40).
+    01 WS-CHK-TABLE-INIT.
+        05 FILLER PIC X(40) VALUE
+            '/uploads/Dec1Input.txt               006'.
+        05 FILLER PIC X(40) VALUE
+            '/uploads/Dec2Input.txt               003'.
+        05 FILLER PIC X(40) VALUE
+            '/uploads/Dec3Input.txt               100'.
+        05 FILLER PIC X(40) VALUE
+            '/uploads/Dec8Input.txt               250'.
+    01 WS-CHK-TABLE REDEFINES WS-CHK-TABLE-INIT.
+        05 WS-CHK-ENTRY OCCURS 4 TIMES INDEXED BY CKX.
+            10 WS-CHK-ENTRY-PATH    PIC X(37).
+            10 WS-CHK-ENTRY-MAXLEN  PIC 9(3).
+    01 WS-WORK.
+        05 WS-EOF              PIC A(1) VALUE ' '.
+        05 WS-REC-LEN           PIC 9(3) VALUE 0.
+        05 WS-FAIL-COUNT        PIC 9(2) VALUE 0.
+        05 WS-FILE-EMPTY        PIC A(1) VALUE 'N'.
+    COPY FSTATCOM.
+PROCEDURE DIVISION.
+    PERFORM VARYING CKX FROM 1 BY 1 UNTIL CKX > 4
+        PERFORM 100-CHECK-ONE-FILE-RTN
+    END-PERFORM
+    IF WS-FAIL-COUNT > 0
+        DISPLAY '** INTAKE VALIDATION FAILED FOR ' WS-FAIL-COUNT
+            ' FILE(S) -- SUITE WILL NOT RUN'
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        DISPLAY 'INTAKE VALIDATION PASSED FOR ALL 4 INPUT FILES'
+        MOVE 0 TO RETURN-CODE
+    END-IF
+    STOP RUN.
+
+    100-CHECK-ONE-FILE-RTN.
+        MOVE FUNCTION TRIM(WS-CHK-ENTRY-PATH(CKX)) TO WS-CHK-PATH
+        MOVE WS-CHK-PATH TO WS-FILE-ID
+        MOVE 'N' TO WS-FILE-EMPTY
+        MOVE SPACES TO WS-EOF
+        OPEN INPUT CHK-FILE
+        IF WS-FILE-STATUS NOT EQUAL '00'
+            DISPLAY '** INTAKE VALIDATION FAILED ON ' WS-FILE-ID
+                ' - FILE DOES NOT EXIST OR CANNOT BE OPENED'
+                ' (FILE STATUS: ' WS-FILE-STATUS ')'
+            ADD 1 TO WS-FAIL-COUNT
+        ELSE
+            READ CHK-FILE
+                AT END MOVE 'Y' TO WS-FILE-EMPTY
+            END-READ
+            IF WS-FILE-EMPTY = 'Y'
+                DISPLAY '** INTAKE VALIDATION FAILED ON ' WS-FILE-ID
+                    ' - FILE IS EMPTY'
+                ADD 1 TO WS-FAIL-COUNT
+            ELSE
+                COMPUTE WS-REC-LEN =
+                    FUNCTION LENGTH(FUNCTION TRIM(CHK-REC))
+                IF WS-REC-LEN > WS-CHK-ENTRY-MAXLEN(CKX)
+                    DISPLAY '** INTAKE VALIDATION FAILED ON ' WS-FILE-ID
+                        ' - RECORD LENGTH ' WS-REC-LEN
+                        ' EXCEEDS PROFILE MAXIMUM OF '
+                        WS-CHK-ENTRY-MAXLEN(CKX)
+                    ADD 1 TO WS-FAIL-COUNT
+                ELSE
+                    DISPLAY 'INTAKE VALIDATION OK -- ' WS-FILE-ID
+                END-IF
+            END-IF
+            CLOSE CHK-FILE
+        END-IF.
