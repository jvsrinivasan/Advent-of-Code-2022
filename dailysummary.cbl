@@ -0,0 +1,171 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAILY-SUMMARY.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT LOG-FILE ASSIGN TO '/uploads/AocRunLog.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+        SELECT SUMMARY-FILE ASSIGN TO '/uploads/AocDailySummary.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FILE-STATUS.
+DATA DIVISION.
+    FILE SECTION.
+    FD LOG-FILE.
+    01 LOG-REC PIC X(132).
+    FD SUMMARY-FILE.
+    01 SUMMARY-REC PIC X(80).
+
+    WORKING-STORAGE SECTION.
+    01 WS-INPUT.
+        05 WS-LOG-REC PIC X(132).
+    01 WS-WORK.
+        05 WS-EOF               PIC A(1) VALUE ' '.
+        05 WS-TODAY              PIC 9(8) VALUE 0.
+        05 WS-REC-DATE           PIC 9(8) VALUE 0.
+        05 WS-REC-COUNT          PIC 9(6) VALUE 0.
+    01 WS-MSG-FIELDS.
+        05 WS-MSG-TEXT           PIC X(100).
+        05 WS-MSG-LABEL          PIC X(80).
+        05 WS-MSG-VALUE          PIC X(20).
+    01 WS-HELLO-WORLD-RESULT.
+        05 WS-HW-FOUND           PIC A(1) VALUE 'N'.
+        05 WS-HW-TOTAL           PIC 9(8) VALUE 0.
+    01 WS-RPS-RESULT.
+        05 WS-RPS-FOUND          PIC A(1) VALUE 'N'.
+        05 WS-RPS-INVALID        PIC 9(6) VALUE 0.
+    01 WS-RUCK1-RESULT.
+        05 WS-RUCK1-FOUND        PIC A(1) VALUE 'N'.
+        05 WS-RUCK1-SCORE        PIC 9(6) VALUE 0.
+    01 WS-RUCK2-RESULT.
+        05 WS-RUCK2-FOUND        PIC A(1) VALUE 'N'.
+        05 WS-RUCK2-SCORE        PIC 9(6) VALUE 0.
+    01 WS-TREE-RESULT.
+        05 WS-TREE-FOUND         PIC A(1) VALUE 'N'.
+        05 WS-TREE-SCORE         PIC 9(9) VALUE 0.
+    01 WS-REPORT-FIELDS.
+        05 WS-RPT-TOTAL          PIC ZZZZZZZ9.
+        05 WS-RPT-INVALID        PIC ZZZZZ9.
+        05 WS-RPT-SCORE          PIC ZZZZZ9.
+        05 WS-RPT-SCENIC         PIC ZZZZZZZZ9.
+    COPY FSTATCOM.
+PROCEDURE DIVISION.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    MOVE 'LOG-FILE' TO WS-FILE-ID
+    OPEN INPUT LOG-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    PERFORM UNTIL WS-EOF = 'Y'
+        READ LOG-FILE INTO WS-INPUT
+        AT END MOVE 'Y' TO WS-EOF
+        NOT AT END
+        PERFORM 100-SCAN-RTN
+        END-READ
+        PERFORM 910-CHECK-READ-STATUS-RTN
+    END-PERFORM
+    CLOSE LOG-FILE
+    MOVE 'SUMMARY-FILE' TO WS-FILE-ID
+    OPEN OUTPUT SUMMARY-FILE.
+    PERFORM 900-CHECK-OPEN-STATUS-RTN
+    PERFORM 200-WRITE-REPORT-RTN
+    CLOSE SUMMARY-FILE
+    STOP RUN.
+
+    100-SCAN-RTN.
+        MOVE WS-LOG-REC(1:8) TO WS-REC-DATE
+        IF WS-REC-DATE = WS-TODAY
+            ADD 1 TO WS-REC-COUNT
+            MOVE WS-LOG-REC(17:100) TO WS-MSG-TEXT
+            UNSTRING WS-MSG-TEXT DELIMITED BY ': '
+                INTO WS-MSG-LABEL WS-MSG-VALUE
+            EVALUATE TRUE
+                WHEN WS-MSG-LABEL(1:28) =
+                    'HELLO-WORLD RUN COMPLETED - '
+                    MOVE 'Y' TO WS-HW-FOUND
+                    MOVE FUNCTION NUMVAL(WS-MSG-VALUE) TO WS-HW-TOTAL
+                WHEN WS-MSG-LABEL(1:36) =
+                    'ROCK-PAPER-SCISSORS RUN COMPLETED - '
+                    MOVE 'Y' TO WS-RPS-FOUND
+                    MOVE FUNCTION NUMVAL(WS-MSG-VALUE) TO WS-RPS-INVALID
+                WHEN WS-MSG-LABEL(1:31) =
+                    'RUCKSACK PART ONE RUN COMPLETED'
+                    MOVE 'Y' TO WS-RUCK1-FOUND
+                    MOVE FUNCTION NUMVAL(WS-MSG-VALUE) TO WS-RUCK1-SCORE
+                WHEN WS-MSG-LABEL(1:31) =
+                    'RUCKSACK PART TWO RUN COMPLETED'
+                    MOVE 'Y' TO WS-RUCK2-FOUND
+                    MOVE FUNCTION NUMVAL(WS-MSG-VALUE) TO WS-RUCK2-SCORE
+                WHEN WS-MSG-LABEL(1:26) =
+                    'TREE-HOUSE RUN COMPLETED -'
+                    MOVE 'Y' TO WS-TREE-FOUND
+                    MOVE FUNCTION NUMVAL(WS-MSG-VALUE) TO WS-TREE-SCORE
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+        END-IF.
+
+    200-WRITE-REPORT-RTN.
+        MOVE SPACES TO SUMMARY-REC
+        STRING 'AOC DAILY OPERATIONS SUMMARY - ' DELIMITED BY SIZE
+            WS-TODAY DELIMITED BY SIZE
+            INTO SUMMARY-REC
+        WRITE SUMMARY-REC
+        DISPLAY SUMMARY-REC
+        IF WS-HW-FOUND = 'Y'
+            MOVE WS-HW-TOTAL TO WS-RPT-TOTAL
+            MOVE SPACES TO SUMMARY-REC
+            STRING 'HELLO-WORLD GRAND TOTAL: ' DELIMITED BY SIZE
+                WS-RPT-TOTAL DELIMITED BY SIZE
+                INTO SUMMARY-REC
+        ELSE
+            MOVE 'HELLO-WORLD -- NO RUN COMPLETED TODAY' TO SUMMARY-REC
+        END-IF
+        WRITE SUMMARY-REC
+        DISPLAY SUMMARY-REC
+        IF WS-RPS-FOUND = 'Y'
+            MOVE WS-RPS-INVALID TO WS-RPT-INVALID
+            MOVE SPACES TO SUMMARY-REC
+            STRING 'ROCK-PAPER-SCISSORS INVALID ROUNDS: ' DELIMITED BY SIZE
+                WS-RPT-INVALID DELIMITED BY SIZE
+                INTO SUMMARY-REC
+        ELSE
+            MOVE 'ROCK-PAPER-SCISSORS -- NO RUN COMPLETED TODAY'
+                TO SUMMARY-REC
+        END-IF
+        WRITE SUMMARY-REC
+        DISPLAY SUMMARY-REC
+        IF WS-RUCK1-FOUND = 'Y'
+            MOVE WS-RUCK1-SCORE TO WS-RPT-SCORE
+            MOVE SPACES TO SUMMARY-REC
+            STRING 'RUCKSACK PART ONE TOTAL SCORE: ' DELIMITED BY SIZE
+                WS-RPT-SCORE DELIMITED BY SIZE
+                INTO SUMMARY-REC
+        ELSE
+            MOVE 'RUCKSACK PART ONE -- NO RUN COMPLETED TODAY'
+                TO SUMMARY-REC
+        END-IF
+        WRITE SUMMARY-REC
+        DISPLAY SUMMARY-REC
+        IF WS-RUCK2-FOUND = 'Y'
+            MOVE WS-RUCK2-SCORE TO WS-RPT-SCORE
+            MOVE SPACES TO SUMMARY-REC
+            STRING 'RUCKSACK PART TWO TOTAL SCORE: ' DELIMITED BY SIZE
+                WS-RPT-SCORE DELIMITED BY SIZE
+                INTO SUMMARY-REC
+        ELSE
+            MOVE 'RUCKSACK PART TWO -- NO RUN COMPLETED TODAY'
+                TO SUMMARY-REC
+        END-IF
+        WRITE SUMMARY-REC
+        DISPLAY SUMMARY-REC
+        IF WS-TREE-FOUND = 'Y'
+            MOVE WS-TREE-SCORE TO WS-RPT-SCENIC
+            MOVE SPACES TO SUMMARY-REC
+            STRING 'TREE-HOUSE HIGHEST SCENIC SCORE: ' DELIMITED BY SIZE
+                WS-RPT-SCENIC DELIMITED BY SIZE
+                INTO SUMMARY-REC
+        ELSE
+            MOVE 'TREE-HOUSE -- NO RUN COMPLETED TODAY' TO SUMMARY-REC
+        END-IF
+        WRITE SUMMARY-REC
+        DISPLAY SUMMARY-REC.
+    COPY FSTATRTN.
